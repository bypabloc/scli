@@ -0,0 +1,11 @@
+      * CRM/MARKETING EXTRACT RECORD COPYBOOK
+      * ONE RECORD PER ACTIVE CUSTOMER WITH AN E-MAIL ADDRESS ON
+      * FILE.  THIS IS THE LAYOUT THE MARKETING SYSTEM'S FEED
+      * EXPECTS - FIELD ORDER AND LENGTHS ARE PART OF THAT CONTRACT
+      * AND SHOULD NOT BE CHANGED WITHOUT TELLING THAT SYSTEM'S OWNER.
+       01  CRM-EXTRACT-RECORD.
+           05  CRM-CUSTOMER-ID     PIC 9(10).
+           05  CRM-CUSTOMER-NAME   PIC X(30).
+           05  CRM-CUSTOMER-EMAIL  PIC X(50).
+           05  CRM-CITY            PIC X(20).
+           05  CRM-STATE           PIC X(02).
