@@ -0,0 +1,24 @@
+      * MASTER CHANGE AUDIT TRAIL RECORD COPYBOOK
+      * ONE RECORD IS WRITTEN FOR EVERY UPDATE MADE TO EITHER THE
+      * PRODUCT MASTER OR THE CUSTOMER MASTER, CARRYING THE BEFORE
+      * AND AFTER IMAGE OF THE FIELDS THAT MOVE MOST OFTEN AND MATTER
+      * MOST TO A MAINTAINER TRYING TO RECONSTRUCT WHAT HAPPENED.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC 9(14).
+           05  AUD-MASTER-TYPE         PIC X(01).
+               88  AUD-CUSTOMER-MASTER     VALUE 'C'.
+               88  AUD-PRODUCT-MASTER      VALUE 'P'.
+           05  AUD-KEY                 PIC 9(10).
+           05  AUD-SOURCE-PROGRAM      PIC X(08).
+           05  AUD-CUSTOMER-CHANGE.
+               10  AUD-OLD-CUSTOMER-STATUS     PIC X(01).
+               10  AUD-NEW-CUSTOMER-STATUS     PIC X(01).
+               10  AUD-OLD-ACCOUNT-BALANCE     PIC 9(07)V99.
+               10  AUD-NEW-ACCOUNT-BALANCE     PIC 9(07)V99.
+           05  AUD-PRODUCT-CHANGE.
+               10  AUD-OLD-PRODUCT-STATUS      PIC X(01).
+               10  AUD-NEW-PRODUCT-STATUS      PIC X(01).
+               10  AUD-OLD-UNIT-PRICE          PIC 9(05)V99.
+               10  AUD-NEW-UNIT-PRICE          PIC 9(05)V99.
+               10  AUD-OLD-QUANTITY-ON-HAND    PIC 9(06).
+               10  AUD-NEW-QUANTITY-ON-HAND    PIC 9(06).
