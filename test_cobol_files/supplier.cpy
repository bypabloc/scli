@@ -0,0 +1,15 @@
+      * SUPPLIER RECORD COPYBOOK
+       01  SUPPLIER-RECORD.
+           05  SUPPLIER-ID         PIC 9(6).
+           05  SUPPLIER-NAME       PIC X(30).
+           05  SUPPLIER-ADDRESS.
+               10  STREET          PIC X(25).
+               10  CITY            PIC X(20).
+               10  STATE           PIC X(2).
+               10  ZIP-CODE        PIC 9(5).
+           05  SUPPLIER-PHONE      PIC X(10).
+           05  PAYMENT-TERMS       PIC X(10).
+           05  SUPPLIER-STATUS     PIC X(1).
+               88  ACTIVE-SUPPLIER VALUE 'A'.
+               88  INACTIVE-SUPPLIER VALUE 'I'.
+           05  LAST-UPDATE-DATE    PIC 9(8).
