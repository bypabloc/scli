@@ -0,0 +1,20 @@
+      * SUPPLIER MAINTENANCE TRANSACTION COPYBOOK
+      * ONE RECORD PER ADD, CHANGE, OR DEACTIVATE REQUEST AGAINST THE
+      * SUPPLIER MASTER.  THE TRANSACTION FILE MUST BE IN ASCENDING
+      * SUPPLIER-ID SEQUENCE, THE SAME AS THE MASTER IT IS MATCHED
+      * AGAINST.  A CHANGE OR DEACTIVATE TRANSACTION NEED ONLY CARRY
+      * THE FIELDS IT IS CHANGING; A DEACTIVATE NEEDS ONLY THE KEY.
+       01  SUPPLIER-TRANSACTION.
+           05  ST-TRANS-CODE           PIC X(01).
+               88  ST-ADD-TRANS            VALUE 'A'.
+               88  ST-CHANGE-TRANS         VALUE 'C'.
+               88  ST-DEACTIVATE-TRANS     VALUE 'D'.
+           05  ST-SUPPLIER-ID          PIC 9(06).
+           05  ST-SUPPLIER-NAME        PIC X(30).
+           05  ST-SUPPLIER-ADDRESS.
+               10  ST-STREET           PIC X(25).
+               10  ST-CITY             PIC X(20).
+               10  ST-STATE            PIC X(02).
+               10  ST-ZIP-CODE         PIC 9(05).
+           05  ST-SUPPLIER-PHONE       PIC X(10).
+           05  ST-PAYMENT-TERMS        PIC X(10).
