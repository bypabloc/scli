@@ -0,0 +1,21 @@
+      * ORDER TRANSACTION COPYBOOK
+      * ONE PHYSICAL RECORD LAYOUT CARRIES EITHER AN ORDER HEADER
+      * (ONE PER ORDER, KEYED BY CUSTOMER-ID) OR AN ORDER LINE ITEM
+      * (ONE PER PRODUCT ORDERED, KEYED BY PRODUCT-ID AND QUANTITY).
+      * A DAY'S ORDER FILE IS A HEADER RECORD FOLLOWED BY ONE OR MORE
+      * LINE RECORDS FOR THAT ORDER, REPEATED FOR EACH ORDER IN THE
+      * BATCH.
+       01  ORDER-TRANSACTION.
+           05  OT-RECORD-CODE      PIC X(01).
+               88  OT-HEADER-RECORD    VALUE 'H'.
+               88  OT-LINE-RECORD      VALUE 'L'.
+           05  OT-ORDER-NUMBER     PIC 9(08).
+           05  OT-HEADER-AREA.
+               10  OT-CUSTOMER-ID      PIC 9(10).
+               10  OT-ORDER-DATE       PIC 9(08).
+               10  FILLER              PIC X(07).
+           05  OT-LINE-AREA REDEFINES OT-HEADER-AREA.
+               10  OT-PRODUCT-ID       PIC 9(08).
+               10  OT-QUANTITY-ORDERED PIC 9(05).
+               10  OT-LINE-UNIT-PRICE  PIC 9(05)V99.
+               10  FILLER              PIC X(05).
