@@ -0,0 +1,12 @@
+      * CHECKPOINT RECORD FOR BATCH RESTART
+      * ONE RECORD, REWRITTEN EVERY WS-CKPT-INTERVAL ORDER GROUPS BY
+      * THE OWNING PROGRAM, SO A RERUN AFTER AN ABEND CAN TELL HOW FAR
+      * THE PRIOR RUN GOT INSTEAD OF REPROCESSING THE WHOLE INPUT.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-STATUS         PIC X(01).
+               88  CKPT-RUN-COMPLETE       VALUE 'C'.
+               88  CKPT-RUN-IN-PROGRESS    VALUE 'I'.
+           05  CKPT-LAST-ORDER-NUMBER  PIC 9(08).
+           05  CKPT-LINES-APPLIED      PIC 9(07).
+           05  CKPT-LINES-REJECTED     PIC 9(07).
+           05  CKPT-RUN-DATE           PIC 9(08).
