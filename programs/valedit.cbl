@@ -0,0 +1,354 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. VALEDIT.
+000120 AUTHOR. D-WALSH.
+000130 INSTALLATION. MASTER-FILE-MAINTENANCE.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09 DW   INITIAL VERSION - MASTER CHANGE EDIT/VALIDATE
+000200* 2026-08-09 DW   WIDENED CUSTOMER-CLEAN-RECORD TO MATCH
+000210*                 CUSTOMER-RECORD'S TRUE LENGTH - IT WAS
+000220*                 TRUNCATING EVERY CLEAN CUSTOMER CHANGE RECORD
+000230* 2026-08-09 DW   RENUMBERED - A PRIOR EDIT LEFT THE SEQUENCE
+000240*                 COLUMN OUT OF ORDER FROM 9000-FINISH-UP ON
+000250*----------------------------------------------------------------
+000260* THIS PROGRAM EDITS INCOMING CHANGE RECORDS FOR THE PRODUCT AND
+000270* CUSTOMER MASTERS BEFORE THEY ARE ALLOWED TO REACH AN UPDATE
+000280* RUN.  CHANGE RECORDS ARE CARRIED IN THE SAME LAYOUT AS THE
+000290* MASTER THEY WILL BE APPLIED TO (PRODUCT-RECORD / CUSTOMER-
+000300* RECORD).  EVERY FIELD THAT FAILS EDIT IS WRITTEN TO THE
+000310* EXCEPTION REPORT; A CHANGE RECORD THAT PASSES EVERY EDIT IS
+000320* COPIED TO A "CLEAN" OUTPUT FILE FOR THE UPDATE RUN TO APPLY.
+000330* A RECORD WITH EVEN ONE FAILED FIELD IS KEPT OFF THE CLEAN FILE
+000340* ENTIRELY.
+000350*
+000360* EDITS APPLIED:
+000370*   - NUMERIC PIC FIELDS MUST BE NUMERIC
+000380*   - PRODUCT-STATUS MUST BE ACTIVE-PRODUCT OR DISCONTINUED
+000390*   - CUSTOMER-STATUS MUST BE ACTIVE-CUSTOMER OR INACTIVE-CUSTOMER
+000400*   - ZIP-CODE MUST BE FIVE NUMERIC DIGITS
+000410*   - LAST-ORDERED-DATE / LAST-UPDATE-DATE MUST BE VALID CALENDAR
+000420*     DATES (CCYYMMDD)
+000430*----------------------------------------------------------------
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER. IBM-370.
+000470 OBJECT-COMPUTER. IBM-370.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT PRODUCT-CHANGE-FILE ASSIGN TO PRODCHG
+000510         ORGANIZATION IS SEQUENTIAL.
+000520     SELECT PRODUCT-CLEAN-FILE ASSIGN TO PRODCLN
+000530         ORGANIZATION IS SEQUENTIAL.
+000540     SELECT CUSTOMER-CHANGE-FILE ASSIGN TO CUSTCHG
+000550         ORGANIZATION IS SEQUENTIAL.
+000560     SELECT CUSTOMER-CLEAN-FILE ASSIGN TO CUSTCLN
+000570         ORGANIZATION IS SEQUENTIAL.
+000580     SELECT EXCEPTION-FILE ASSIGN TO VALEXCP
+000590         ORGANIZATION IS SEQUENTIAL.
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  PRODUCT-CHANGE-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650 COPY "product.cpy".
+000660 FD  PRODUCT-CLEAN-FILE
+000670     RECORDING MODE IS F
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  PRODUCT-CLEAN-RECORD        PIC X(95).
+000700 FD  CUSTOMER-CHANGE-FILE
+000710     RECORDING MODE IS F
+000720     LABEL RECORDS ARE STANDARD.
+000730 COPY "customer.cpy".
+000740 FD  CUSTOMER-CLEAN-FILE
+000750     RECORDING MODE IS F
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  CUSTOMER-CLEAN-RECORD       PIC X(170).
+000780 FD  EXCEPTION-FILE
+000790     RECORDING MODE IS F
+000800     LABEL RECORDS ARE OMITTED.
+000810 01  EXCEPTION-LINE              PIC X(132).
+000820 WORKING-STORAGE SECTION.
+000830*----------------------------------------------------------------
+000840* SWITCHES AND COUNTERS
+000850*----------------------------------------------------------------
+000860 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000870     88  END-OF-FILE                       VALUE 'Y'.
+000880 77  WS-RECORD-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+000890     88  RECORD-IS-VALID                    VALUE 'Y'.
+000900 77  WS-PROD-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+000910 77  WS-PROD-REJECT-COUNT        PIC 9(07) COMP VALUE ZERO.
+000920 77  WS-CUST-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+000930 77  WS-CUST-REJECT-COUNT        PIC 9(07) COMP VALUE ZERO.
+000940*----------------------------------------------------------------
+000950* FIELDS USED TO BUILD THE CURRENT EXCEPTION LINE
+000960*----------------------------------------------------------------
+000970 01  WS-EXCEPTION-INFO.
+000980     05  WS-EXC-KEY              PIC X(10).
+000990     05  WS-EXC-FIELD-NAME       PIC X(20).
+001000     05  WS-EXC-REASON           PIC X(40).
+001010*----------------------------------------------------------------
+001020* DATE VALIDATION WORK AREAS
+001030*----------------------------------------------------------------
+001040 01  WS-DATE-TO-CHECK.
+001050     05  WS-CHK-YEAR             PIC 9(04).
+001060     05  WS-CHK-MONTH            PIC 9(02).
+001070     05  WS-CHK-DAY              PIC 9(02).
+001080 77  WS-DATE-VALID-SWITCH        PIC X(01) VALUE 'N'.
+001090     88  DATE-IS-VALID                      VALUE 'Y'.
+001100 77  WS-DAYS-IN-MONTH            PIC 9(02) VALUE ZERO.
+001110 77  WS-LEAP-YEAR-SWITCH         PIC X(01) VALUE 'N'.
+001120     88  IS-LEAP-YEAR                       VALUE 'Y'
+001130         WHEN SET TO FALSE IS 'N'.
+001140 77  WS-DIVIDE-DUMMY             PIC 9(04) VALUE ZERO.
+001150 77  WS-YEAR-MOD-4               PIC 9(04) VALUE ZERO.
+001160 77  WS-YEAR-MOD-100             PIC 9(04) VALUE ZERO.
+001170 77  WS-YEAR-MOD-400             PIC 9(04) VALUE ZERO.
+001180*----------------------------------------------------------------
+001190* EXCEPTION REPORT LINES
+001200*----------------------------------------------------------------
+001210 01  EXC-TITLE-LINE.
+001220     05  FILLER                  PIC X(01) VALUE SPACE.
+001230     05  FILLER                  PIC X(40) VALUE
+001240         'MASTER CHANGE EDIT EXCEPTION REPORT'.
+001250 01  EXC-DETAIL-LINE.
+001260     05  FILLER                  PIC X(01) VALUE SPACE.
+001270     05  EXC-KEY                 PIC X(10).
+001280     05  FILLER                  PIC X(02) VALUE SPACE.
+001290     05  EXC-FIELD-NAME          PIC X(20).
+001300     05  FILLER                  PIC X(02) VALUE SPACE.
+001310     05  EXC-REASON              PIC X(40).
+001320 01  EXC-TOTAL-LINE.
+001330     05  FILLER                  PIC X(01) VALUE SPACE.
+001340     05  EXC-TOTAL-TEXT          PIC X(50).
+001350     05  EXC-TOTAL-COUNT         PIC ZZZZZZ9.
+001360 PROCEDURE DIVISION.
+001370*----------------------------------------------------------------
+001380 0000-MAINLINE.
+001390     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001400     PERFORM 2000-EDIT-PRODUCT-CHANGES THRU 2000-EXIT.
+001410     PERFORM 3000-EDIT-CUSTOMER-CHANGES THRU 3000-EXIT.
+001420     PERFORM 9000-FINISH-UP THRU 9000-EXIT.
+001430     STOP RUN.
+001440*----------------------------------------------------------------
+001450 1000-INITIALIZE.
+001460     OPEN OUTPUT EXCEPTION-FILE.
+001470     WRITE EXCEPTION-LINE FROM EXC-TITLE-LINE.
+001480 1000-EXIT.
+001490     EXIT.
+001500*----------------------------------------------------------------
+001510 2000-EDIT-PRODUCT-CHANGES.
+001520     OPEN INPUT PRODUCT-CHANGE-FILE.
+001530     OPEN OUTPUT PRODUCT-CLEAN-FILE.
+001540     SET WS-EOF-SWITCH TO 'N'.
+001550     READ PRODUCT-CHANGE-FILE
+001560         AT END
+001570             SET END-OF-FILE TO TRUE
+001580     END-READ.
+001590     PERFORM 2100-EDIT-PRODUCT-RECORD THRU 2100-EXIT
+001600         UNTIL END-OF-FILE.
+001610     CLOSE PRODUCT-CHANGE-FILE.
+001620     CLOSE PRODUCT-CLEAN-FILE.
+001630 2000-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------
+001660 2100-EDIT-PRODUCT-RECORD.
+001670     ADD 1 TO WS-PROD-READ-COUNT.
+001680     SET RECORD-IS-VALID TO TRUE.
+001690     MOVE PRODUCT-ID TO WS-EXC-KEY.
+001700     IF PRODUCT-ID NOT NUMERIC
+001710         MOVE 'PRODUCT-ID' TO WS-EXC-FIELD-NAME
+001720         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+001730         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+001740     END-IF.
+001750     IF UNIT-PRICE NOT NUMERIC
+001760         MOVE 'UNIT-PRICE' TO WS-EXC-FIELD-NAME
+001770         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+001780         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+001790     END-IF.
+001800     IF QUANTITY-ON-HAND NOT NUMERIC
+001810         MOVE 'QUANTITY-ON-HAND' TO WS-EXC-FIELD-NAME
+001820         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+001830         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+001840     END-IF.
+001850     IF REORDER-LEVEL NOT NUMERIC
+001860         MOVE 'REORDER-LEVEL' TO WS-EXC-FIELD-NAME
+001870         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+001880         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+001890     END-IF.
+001900     IF SUPPLIER-ID NOT NUMERIC
+001910         MOVE 'SUPPLIER-ID' TO WS-EXC-FIELD-NAME
+001920         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+001930         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+001940     END-IF.
+001950     IF NOT ACTIVE-PRODUCT AND NOT DISCONTINUED
+001960         MOVE 'PRODUCT-STATUS' TO WS-EXC-FIELD-NAME
+001970         MOVE 'INVALID STATUS CODE' TO WS-EXC-REASON
+001980         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+001990     END-IF.
+002000     IF LAST-ORDERED-DATE NOT NUMERIC
+002010         MOVE 'LAST-ORDERED-DATE' TO WS-EXC-FIELD-NAME
+002020         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+002030         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002040     ELSE
+002050         MOVE LAST-ORDERED-DATE TO WS-DATE-TO-CHECK
+002060         PERFORM 5000-CHECK-DATE THRU 5000-EXIT
+002070         IF NOT DATE-IS-VALID
+002080             MOVE 'LAST-ORDERED-DATE' TO WS-EXC-FIELD-NAME
+002090             MOVE 'NOT A VALID CALENDAR DATE' TO WS-EXC-REASON
+002100             PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002110         END-IF
+002120     END-IF.
+002130     IF RECORD-IS-VALID
+002140         WRITE PRODUCT-CLEAN-RECORD FROM PRODUCT-RECORD
+002150     ELSE
+002160         ADD 1 TO WS-PROD-REJECT-COUNT
+002170     END-IF.
+002180     READ PRODUCT-CHANGE-FILE
+002190         AT END
+002200             SET END-OF-FILE TO TRUE
+002210     END-READ.
+002220 2100-EXIT.
+002230     EXIT.
+002240*----------------------------------------------------------------
+002250 2900-WRITE-EXCEPTION.
+002260     SET WS-RECORD-VALID-SWITCH TO 'N'.
+002270     MOVE SPACE TO EXC-DETAIL-LINE.
+002280     MOVE WS-EXC-KEY TO EXC-KEY.
+002290     MOVE WS-EXC-FIELD-NAME TO EXC-FIELD-NAME.
+002300     MOVE WS-EXC-REASON TO EXC-REASON.
+002310     WRITE EXCEPTION-LINE FROM EXC-DETAIL-LINE.
+002320 2900-EXIT.
+002330     EXIT.
+002340*----------------------------------------------------------------
+002350 3000-EDIT-CUSTOMER-CHANGES.
+002360     OPEN INPUT CUSTOMER-CHANGE-FILE.
+002370     OPEN OUTPUT CUSTOMER-CLEAN-FILE.
+002380     SET WS-EOF-SWITCH TO 'N'.
+002390     READ CUSTOMER-CHANGE-FILE
+002400         AT END
+002410             SET END-OF-FILE TO TRUE
+002420     END-READ.
+002430     PERFORM 3100-EDIT-CUSTOMER-RECORD THRU 3100-EXIT
+002440         UNTIL END-OF-FILE.
+002450     CLOSE CUSTOMER-CHANGE-FILE.
+002460     CLOSE CUSTOMER-CLEAN-FILE.
+002470 3000-EXIT.
+002480     EXIT.
+002490*----------------------------------------------------------------
+002500 3100-EDIT-CUSTOMER-RECORD.
+002510     ADD 1 TO WS-CUST-READ-COUNT.
+002520     SET RECORD-IS-VALID TO TRUE.
+002530     MOVE CUSTOMER-ID TO WS-EXC-KEY.
+002540     IF CUSTOMER-ID NOT NUMERIC
+002550         MOVE 'CUSTOMER-ID' TO WS-EXC-FIELD-NAME
+002560         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+002570         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002580     END-IF.
+002590     IF ACCOUNT-BALANCE NOT NUMERIC
+002600         MOVE 'ACCOUNT-BALANCE' TO WS-EXC-FIELD-NAME
+002610         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+002620         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002630     END-IF.
+002640     IF ZIP-CODE NOT NUMERIC
+002650         MOVE 'ZIP-CODE' TO WS-EXC-FIELD-NAME
+002660         MOVE 'NOT FIVE NUMERIC DIGITS' TO WS-EXC-REASON
+002670         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002680     END-IF.
+002690     IF NOT ACTIVE-CUSTOMER AND NOT INACTIVE-CUSTOMER
+002700         MOVE 'CUSTOMER-STATUS' TO WS-EXC-FIELD-NAME
+002710         MOVE 'INVALID STATUS CODE' TO WS-EXC-REASON
+002720         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002730     END-IF.
+002740     IF LAST-UPDATE-DATE NOT NUMERIC
+002750         MOVE 'LAST-UPDATE-DATE' TO WS-EXC-FIELD-NAME
+002760         MOVE 'NOT NUMERIC' TO WS-EXC-REASON
+002770         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002780     ELSE
+002790         MOVE LAST-UPDATE-DATE TO WS-DATE-TO-CHECK
+002800         PERFORM 5000-CHECK-DATE THRU 5000-EXIT
+002810         IF NOT DATE-IS-VALID
+002820             MOVE 'LAST-UPDATE-DATE' TO WS-EXC-FIELD-NAME
+002830             MOVE 'NOT A VALID CALENDAR DATE' TO WS-EXC-REASON
+002840             PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+002850         END-IF
+002860     END-IF.
+002870     IF RECORD-IS-VALID
+002880         WRITE CUSTOMER-CLEAN-RECORD FROM CUSTOMER-RECORD
+002890     ELSE
+002900         ADD 1 TO WS-CUST-REJECT-COUNT
+002910     END-IF.
+002920     READ CUSTOMER-CHANGE-FILE
+002930         AT END
+002940             SET END-OF-FILE TO TRUE
+002950     END-READ.
+002960 3100-EXIT.
+002970     EXIT.
+002980*----------------------------------------------------------------
+002990 5000-CHECK-DATE.
+003000     SET WS-DATE-VALID-SWITCH TO 'N'.
+003010     IF WS-CHK-MONTH < 1 OR WS-CHK-MONTH > 12
+003020         GO TO 5000-EXIT
+003030     END-IF.
+003040     IF WS-CHK-DAY < 1
+003050         GO TO 5000-EXIT
+003060     END-IF.
+003070     PERFORM 5100-SET-LEAP-YEAR THRU 5100-EXIT.
+003080     PERFORM 5200-SET-DAYS-IN-MONTH THRU 5200-EXIT.
+003090     IF WS-CHK-DAY > WS-DAYS-IN-MONTH
+003100         GO TO 5000-EXIT
+003110     END-IF.
+003120     SET WS-DATE-VALID-SWITCH TO 'Y'.
+003130 5000-EXIT.
+003140     EXIT.
+003150*----------------------------------------------------------------
+003160 5100-SET-LEAP-YEAR.
+003170     DIVIDE WS-CHK-YEAR BY 4 GIVING WS-DIVIDE-DUMMY
+003180         REMAINDER WS-YEAR-MOD-4.
+003190     DIVIDE WS-CHK-YEAR BY 100 GIVING WS-DIVIDE-DUMMY
+003200         REMAINDER WS-YEAR-MOD-100.
+003210     DIVIDE WS-CHK-YEAR BY 400 GIVING WS-DIVIDE-DUMMY
+003220         REMAINDER WS-YEAR-MOD-400.
+003230     IF WS-YEAR-MOD-4 = 0
+003240             AND (WS-YEAR-MOD-100 NOT = 0 OR WS-YEAR-MOD-400 = 0)
+003250         SET IS-LEAP-YEAR TO TRUE
+003260     ELSE
+003270         SET IS-LEAP-YEAR TO FALSE
+003280     END-IF.
+003290 5100-EXIT.
+003300     EXIT.
+003310*----------------------------------------------------------------
+003320 5200-SET-DAYS-IN-MONTH.
+003330     EVALUATE WS-CHK-MONTH
+003340         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+003350             MOVE 31 TO WS-DAYS-IN-MONTH
+003360         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+003370             MOVE 30 TO WS-DAYS-IN-MONTH
+003380         WHEN 2
+003390             IF IS-LEAP-YEAR
+003400                 MOVE 29 TO WS-DAYS-IN-MONTH
+003410             ELSE
+003420                 MOVE 28 TO WS-DAYS-IN-MONTH
+003430             END-IF
+003440     END-EVALUATE.
+003450 5200-EXIT.
+003460     EXIT.
+003470*----------------------------------------------------------------
+003480 9000-FINISH-UP.
+003490     MOVE 'PRODUCT CHANGE RECORDS READ / REJECTED: '
+003500         TO EXC-TOTAL-TEXT.
+003510     MOVE WS-PROD-READ-COUNT TO EXC-TOTAL-COUNT.
+003520     WRITE EXCEPTION-LINE FROM EXC-TOTAL-LINE.
+003530     MOVE WS-PROD-REJECT-COUNT TO EXC-TOTAL-COUNT.
+003540     WRITE EXCEPTION-LINE FROM EXC-TOTAL-LINE.
+003550     MOVE 'CUSTOMER CHANGE RECORDS READ / REJECTED: '
+003560         TO EXC-TOTAL-TEXT.
+003570     MOVE WS-CUST-READ-COUNT TO EXC-TOTAL-COUNT.
+003580     WRITE EXCEPTION-LINE FROM EXC-TOTAL-LINE.
+003590     MOVE WS-CUST-REJECT-COUNT TO EXC-TOTAL-COUNT.
+003600     WRITE EXCEPTION-LINE FROM EXC-TOTAL-LINE.
+003610     CLOSE EXCEPTION-FILE.
+003620 9000-EXIT.
+003630     EXIT.
