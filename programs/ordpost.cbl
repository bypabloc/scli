@@ -0,0 +1,530 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ORDPOST.
+000120 AUTHOR. D-WALSH.
+000130 INSTALLATION. ORDER-PROCESSING.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09 DW   INITIAL VERSION - DAILY ORDER POSTING
+000200* 2026-08-09 DW   PRODUCT MASTER IS NOW INDEXED; LOOK UP AND
+000210*                 UPDATE EACH PRODUCT DIRECTLY BY KEY INSTEAD OF
+000220*                 LOADING AND REWRITING THE WHOLE MASTER
+000230* 2026-08-09 DW   ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD
+000240*                 IS WRITTEN EVERY WS-CKPT-INTERVAL ORDER GROUPS
+000250*                 AND AGAIN (MARKED COMPLETE) AT A CLEAN FINISH,
+000260*                 SO A RERUN AFTER AN ABEND PICKS UP WHERE THE
+000270*                 PRIOR RUN LEFT OFF INSTEAD OF REPOSTING EVERY
+000280*                 TRANSACTION FROM THE START OF THE FILE
+000290* 2026-08-09 DW   WIDENED NEW-CUSTOMER-RECORD TO MATCH
+000300*                 CUSTOMER-RECORD'S TRUE LENGTH - IT WAS
+000310*                 TRUNCATING EVERY REWRITTEN CUSTOMER.  MOVED THE
+000320*                 LINES-APPLIED COUNT INSIDE THE SKIP-CURRENT-
+000330*                 ORDER GUARD SO A RESTART DOESN'T RECOUNT
+000340*                 CHECKPOINTED GROUPS.  REPLACED THE OPEN EXTEND
+000350*                 ON AUDIT-FILE WITH A CARRY-FORWARD STEP THAT
+000360*                 KEEPS ONLY THE PRIOR RUN'S PRODUCT-SIDE AUDIT
+000370*                 ENTRIES, SO A RESTART NO LONGER LEAVES BEHIND A
+000380*                 CUSTOMER-SIDE ENTRY FOR A BALANCE CHANGE THAT
+000390*                 WAS NEVER ACTUALLY POSTED
+000400*----------------------------------------------------------------
+000410* THIS PROGRAM APPLIES A DAY'S WORTH OF ORDER TRANSACTIONS
+000420* (ORDER.CPY) AGAINST THE PRODUCT AND CUSTOMER MASTERS.  EACH
+000430* ORDER LINE DECREMENTS QUANTITY-ON-HAND ON THE MATCHING
+000440* PRODUCT AND ADDS THE EXTENDED AMOUNT (QUANTITY * UNIT PRICE)
+000450* ONTO ACCOUNT-BALANCE FOR THE CUSTOMER ON THE ORDER HEADER.  A
+000460* LINE THAT WOULD DRIVE QUANTITY-ON-HAND NEGATIVE, OR THAT
+000470* NAMES A PRODUCT OR CUSTOMER NOT ON THE MASTERS, IS REFUSED
+000480* AND WRITTEN TO THE REJECT REPORT INSTEAD OF BEING APPLIED.
+000490*
+000500* THE PRODUCT MASTER IS INDEXED BY PRODUCT-ID, SO EACH ORDER
+000510* LINE READS AND REWRITES ITS PRODUCT RECORD DIRECTLY INSTEAD
+000520* OF GOING THROUGH A LOADED TABLE.  THE CUSTOMER MASTER IS STILL
+000530* SEQUENTIAL AND SMALL ENOUGH TO HOLD ENTIRELY IN A
+000540* WORKING-STORAGE TABLE FOR THE DURATION OF THE RUN; IT IS
+000550* LOADED ONCE, UPDATED IN TABLE FORM, AND REWRITTEN IN FULL
+000560* AT THE END.
+000570*----------------------------------------------------------------
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER. IBM-370.
+000610 OBJECT-COMPUTER. IBM-370.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT ORDER-TRANS-FILE ASSIGN TO ORDRIN
+000650         ORGANIZATION IS SEQUENTIAL.
+000660     SELECT PRODUCT-FILE ASSIGN TO PRODIN
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS RANDOM
+000690         RECORD KEY IS PRODUCT-ID.
+000700     SELECT CUSTOMER-FILE ASSIGN TO CUSTIN
+000710         ORGANIZATION IS SEQUENTIAL.
+000720     SELECT NEW-CUSTOMER-FILE ASSIGN TO CUSTOUT
+000730         ORGANIZATION IS SEQUENTIAL.
+000740     SELECT REJECT-FILE ASSIGN TO ORDREJ
+000750         ORGANIZATION IS SEQUENTIAL.
+000760     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+000770         ORGANIZATION IS SEQUENTIAL.
+000780     SELECT OLD-AUDIT-FILE ASSIGN TO AUDITIN
+000790         ORGANIZATION IS SEQUENTIAL.
+000800     SELECT CHECKPOINT-FILE ASSIGN TO ORDCKPT
+000810         ORGANIZATION IS SEQUENTIAL
+000820         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  ORDER-TRANS-FILE
+000860     RECORDING MODE IS F
+000870     LABEL RECORDS ARE STANDARD.
+000880 COPY "order.cpy".
+000890 FD  PRODUCT-FILE
+000900     RECORDING MODE IS F
+000910     LABEL RECORDS ARE STANDARD.
+000920 COPY "product.cpy".
+000930 FD  CUSTOMER-FILE
+000940     RECORDING MODE IS F
+000950     LABEL RECORDS ARE STANDARD.
+000960 COPY "customer.cpy"
+000970     REPLACING CUSTOMER-RECORD BY OLD-CUSTOMER-RECORD.
+000980 FD  NEW-CUSTOMER-FILE
+000990     RECORDING MODE IS F
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  NEW-CUSTOMER-RECORD         PIC X(170).
+001020 FD  REJECT-FILE
+001030     RECORDING MODE IS F
+001040     LABEL RECORDS ARE OMITTED.
+001050 01  REJECT-LINE                 PIC X(132).
+001060 FD  AUDIT-FILE
+001070     RECORDING MODE IS F
+001080     LABEL RECORDS ARE STANDARD.
+001090 COPY "audit.cpy".
+001100 FD  OLD-AUDIT-FILE
+001110     RECORDING MODE IS F
+001120     LABEL RECORDS ARE STANDARD.
+001130 01  OLD-AUDIT-RECORD            PIC X(81).
+001140 FD  CHECKPOINT-FILE
+001150     RECORDING MODE IS F
+001160     LABEL RECORDS ARE STANDARD.
+001170 COPY "ckpt.cpy".
+001180 WORKING-STORAGE SECTION.
+001190*----------------------------------------------------------------
+001200* SWITCHES
+001210*----------------------------------------------------------------
+001220 77  WS-TRANS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+001230     88  TRANS-END-OF-FILE                 VALUE 'Y'.
+001240 77  WS-MASTER-EOF-SWITCH        PIC X(01) VALUE 'N'.
+001250     88  MASTER-END-OF-FILE                VALUE 'Y'.
+001260 77  WS-CUSTOMER-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+001270     88  CURRENT-CUSTOMER-FOUND            VALUE 'Y'
+001280         WHEN SET TO FALSE IS 'N'.
+001290 77  WS-PROD-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+001300 77  WS-CKPT-FILE-STATUS         PIC X(02) VALUE SPACE.
+001310 77  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+001320     88  THIS-IS-A-RESTART                 VALUE 'Y'.
+001330 77  WS-SKIP-ORDER-SWITCH        PIC X(01) VALUE 'N'.
+001340     88  SKIP-CURRENT-ORDER                VALUE 'Y'.
+001350 77  WS-OLD-AUDIT-EOF-SWITCH     PIC X(01) VALUE 'N'.
+001360     88  OLD-AUDIT-END-OF-FILE              VALUE 'Y'.
+001370 77  WS-RESTART-ORDER-NUMBER     PIC 9(08) VALUE ZERO.
+001380 77  WS-GROUPS-SINCE-CKPT        PIC 9(05) COMP VALUE ZERO.
+001390 77  WS-CKPT-INTERVAL            PIC 9(05) COMP VALUE 50.
+001400*----------------------------------------------------------------
+001410* CURRENT HEADER AND COUNTERS
+001420*----------------------------------------------------------------
+001430 77  WS-CURRENT-CUSTOMER-ID      PIC 9(10) VALUE ZERO.
+001440 77  WS-CURRENT-ORDER-NUMBER     PIC 9(08) VALUE ZERO.
+001450 77  WS-CURRENT-CUST-IDX         PIC 9(05) COMP VALUE ZERO.
+001460 77  WS-EXTENDED-AMOUNT          PIC 9(09)V99 VALUE ZERO.
+001470 77  WS-NEW-QUANTITY             PIC S9(07) VALUE ZERO.
+001480 77  WS-OLD-QUANTITY-ON-HAND     PIC 9(06) VALUE ZERO.
+001490 77  WS-OLD-ACCOUNT-BALANCE      PIC 9(07)V99 VALUE ZERO.
+001500 01  WS-AUDIT-TIMESTAMP.
+001510     05  WS-AUDIT-DATE           PIC 9(08) VALUE ZERO.
+001520     05  WS-AUDIT-TIME           PIC 9(06) VALUE ZERO.
+001530 77  WS-LINES-APPLIED            PIC 9(07) COMP VALUE ZERO.
+001540 77  WS-LINES-REJECTED           PIC 9(07) COMP VALUE ZERO.
+001550*----------------------------------------------------------------
+001560* CUSTOMER MASTER TABLE - LOADED IN FULL FROM CUSTOMER-FILE
+001570*----------------------------------------------------------------
+001580 01  CUSTOMER-TABLE-AREA.
+001590     05  WS-CUSTOMER-COUNT       PIC 9(05) COMP VALUE ZERO.
+001600     05  CUSTOMER-TABLE-ENTRY OCCURS 10000 TIMES
+001610             ASCENDING KEY IS CT-CUSTOMER-ID
+001620             INDEXED BY CT-IDX.
+001630         10  CT-CUSTOMER-ID          PIC 9(10).
+001640         10  CT-CUSTOMER-NAME        PIC X(30).
+001650         10  CT-CUSTOMER-ADDRESS.
+001660             15  CT-STREET           PIC X(25).
+001670             15  CT-CITY              PIC X(20).
+001680             15  CT-STATE             PIC X(02).
+001690             15  CT-ZIP-CODE          PIC 9(05).
+001700         10  CT-CUSTOMER-PHONE       PIC X(10).
+001710         10  CT-CUSTOMER-EMAIL       PIC X(50).
+001720         10  CT-ACCOUNT-BALANCE      PIC 9(07)V99.
+001730         10  CT-CUSTOMER-STATUS      PIC X(01).
+001740         10  CT-LAST-UPDATE-DATE     PIC 9(08).
+001750*----------------------------------------------------------------
+001760* REJECT REPORT LINES
+001770*----------------------------------------------------------------
+001780 01  REJ-TITLE-LINE.
+001790     05  FILLER                  PIC X(01) VALUE SPACE.
+001800     05  FILLER                  PIC X(40) VALUE
+001810         'ORDER POSTING REJECT REPORT'.
+001820 01  REJ-DETAIL-LINE.
+001830     05  FILLER                  PIC X(01) VALUE SPACE.
+001840     05  REJ-ORDER-NUMBER        PIC 9(08).
+001850     05  FILLER                  PIC X(02) VALUE SPACE.
+001860     05  REJ-CUSTOMER-ID         PIC 9(10).
+001870     05  FILLER                  PIC X(02) VALUE SPACE.
+001880     05  REJ-PRODUCT-ID          PIC 9(08).
+001890     05  FILLER                  PIC X(02) VALUE SPACE.
+001900     05  REJ-REASON              PIC X(40).
+001910 01  REJ-TOTAL-LINE.
+001920     05  FILLER                  PIC X(01) VALUE SPACE.
+001930     05  FILLER                  PIC X(20) VALUE
+001940         'LINES APPLIED: '.
+001950     05  REJ-APPLIED-COUNT       PIC ZZZZZZ9.
+001960     05  FILLER                  PIC X(03) VALUE SPACE.
+001970     05  FILLER                  PIC X(20) VALUE
+001980         'LINES REJECTED: '.
+001990     05  REJ-REJECTED-COUNT      PIC ZZZZZZ9.
+002000 PROCEDURE DIVISION.
+002010*----------------------------------------------------------------
+002020 0000-MAINLINE.
+002030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002040     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+002050         UNTIL TRANS-END-OF-FILE.
+002060     PERFORM 3000-FINISH-UP THRU 3000-EXIT.
+002070     STOP RUN.
+002080*----------------------------------------------------------------
+002090 1000-INITIALIZE.
+002100     PERFORM 1400-CHECK-RESTART THRU 1400-EXIT.
+002110     OPEN INPUT ORDER-TRANS-FILE.
+002120     OPEN I-O PRODUCT-FILE.
+002130     OPEN OUTPUT REJECT-FILE.
+002140     IF THIS-IS-A-RESTART
+002150         PERFORM 1500-CARRY-FORWARD-AUDIT THRU 1500-EXIT
+002160     ELSE
+002170         OPEN OUTPUT AUDIT-FILE
+002180     END-IF.
+002190     WRITE REJECT-LINE FROM REJ-TITLE-LINE.
+002200     PERFORM 1200-LOAD-CUSTOMER-TABLE THRU 1200-EXIT.
+002210     PERFORM 1300-READ-TRANSACTION THRU 1300-EXIT.
+002220 1000-EXIT.
+002230     EXIT.
+002240*----------------------------------------------------------------
+002250 1400-CHECK-RESTART.
+002260     OPEN INPUT CHECKPOINT-FILE.
+002270     IF WS-CKPT-FILE-STATUS = '00'
+002280         READ CHECKPOINT-FILE
+002290             AT END
+002300                 CONTINUE
+002310         END-READ
+002320         IF CKPT-RUN-IN-PROGRESS
+002330             SET THIS-IS-A-RESTART TO TRUE
+002340             MOVE CKPT-LAST-ORDER-NUMBER
+002350                 TO WS-RESTART-ORDER-NUMBER
+002360         END-IF
+002370         CLOSE CHECKPOINT-FILE
+002380     END-IF.
+002390 1400-EXIT.
+002400     EXIT.
+002410*----------------------------------------------------------------
+002420* ONLY THE PRODUCT-SIDE ENTRIES FROM THE PRIOR (ABORTED) RUN ARE
+002430* CARRIED FORWARD INTO THE NEW AUDIT FILE.  ITS CUSTOMER-SIDE
+002440* ENTRIES DESCRIBED A BALANCE CHANGE THAT ONLY EVER LIVED IN THE
+002450* IN-MEMORY CUSTOMER TABLE AND NEVER REACHED CUSTOMER-FILE, SINCE
+002460* THIS RUN IS ABOUT TO REPLAY THE WHOLE TRANSACTION FILE AND
+002470* REWRITE EVERY CUSTOMER BALANCE FROM SCRATCH AT 3000-FINISH-UP -
+002480* KEEPING THEM WOULD LEAVE TWO AUDIT RECORDS CLAIMING TWO
+002490* DIFFERENT BALANCE TRANSITIONS FOR THE SAME ORDER, ONLY ONE OF
+002500* WHICH WAS EVER ACTUALLY POSTED TO THE MASTER.
+002510*----------------------------------------------------------------
+002520 1500-CARRY-FORWARD-AUDIT.
+002530     OPEN INPUT OLD-AUDIT-FILE.
+002540     OPEN OUTPUT AUDIT-FILE.
+002550     SET WS-OLD-AUDIT-EOF-SWITCH TO 'N'.
+002560     READ OLD-AUDIT-FILE
+002570         AT END
+002580             SET OLD-AUDIT-END-OF-FILE TO TRUE
+002590     END-READ.
+002600     PERFORM 1510-COPY-OLD-AUDIT-ENTRY THRU 1510-EXIT
+002610         UNTIL OLD-AUDIT-END-OF-FILE.
+002620     CLOSE OLD-AUDIT-FILE.
+002630 1500-EXIT.
+002640     EXIT.
+002650*----------------------------------------------------------------
+002660 1510-COPY-OLD-AUDIT-ENTRY.
+002670     MOVE OLD-AUDIT-RECORD TO AUDIT-RECORD.
+002680     IF AUD-PRODUCT-MASTER
+002690         WRITE AUDIT-RECORD
+002700     END-IF.
+002710     READ OLD-AUDIT-FILE
+002720         AT END
+002730             SET OLD-AUDIT-END-OF-FILE TO TRUE
+002740     END-READ.
+002750 1510-EXIT.
+002760     EXIT.
+002770*----------------------------------------------------------------
+002780 1200-LOAD-CUSTOMER-TABLE.
+002790     OPEN INPUT CUSTOMER-FILE.
+002800     SET WS-MASTER-EOF-SWITCH TO 'N'.
+002810     READ CUSTOMER-FILE
+002820         AT END
+002830             SET MASTER-END-OF-FILE TO TRUE
+002840     END-READ.
+002850     PERFORM 1210-LOAD-CUSTOMER-ENTRY THRU 1210-EXIT
+002860         UNTIL MASTER-END-OF-FILE.
+002870     CLOSE CUSTOMER-FILE.
+002880 1200-EXIT.
+002890     EXIT.
+002900*----------------------------------------------------------------
+002910 1210-LOAD-CUSTOMER-ENTRY.
+002920     ADD 1 TO WS-CUSTOMER-COUNT.
+002930     SET CT-IDX TO WS-CUSTOMER-COUNT.
+002940     MOVE CUSTOMER-ID OF OLD-CUSTOMER-RECORD
+002950         TO CT-CUSTOMER-ID (CT-IDX).
+002960     MOVE CUSTOMER-NAME OF OLD-CUSTOMER-RECORD
+002970         TO CT-CUSTOMER-NAME (CT-IDX).
+002980     MOVE STREET OF OLD-CUSTOMER-RECORD TO CT-STREET (CT-IDX).
+002990     MOVE CITY OF OLD-CUSTOMER-RECORD TO CT-CITY (CT-IDX).
+003000     MOVE STATE OF OLD-CUSTOMER-RECORD TO CT-STATE (CT-IDX).
+003010     MOVE ZIP-CODE OF OLD-CUSTOMER-RECORD
+003020         TO CT-ZIP-CODE (CT-IDX).
+003030     MOVE CUSTOMER-PHONE OF OLD-CUSTOMER-RECORD
+003040         TO CT-CUSTOMER-PHONE (CT-IDX).
+003050     MOVE CUSTOMER-EMAIL OF OLD-CUSTOMER-RECORD
+003060         TO CT-CUSTOMER-EMAIL (CT-IDX).
+003070     MOVE ACCOUNT-BALANCE OF OLD-CUSTOMER-RECORD
+003080         TO CT-ACCOUNT-BALANCE (CT-IDX).
+003090     MOVE CUSTOMER-STATUS OF OLD-CUSTOMER-RECORD
+003100         TO CT-CUSTOMER-STATUS (CT-IDX).
+003110     MOVE LAST-UPDATE-DATE OF OLD-CUSTOMER-RECORD
+003120         TO CT-LAST-UPDATE-DATE (CT-IDX).
+003130     READ CUSTOMER-FILE
+003140         AT END
+003150             SET MASTER-END-OF-FILE TO TRUE
+003160     END-READ.
+003170 1210-EXIT.
+003180     EXIT.
+003190*----------------------------------------------------------------
+003200 1300-READ-TRANSACTION.
+003210     READ ORDER-TRANS-FILE
+003220         AT END
+003230             SET TRANS-END-OF-FILE TO TRUE
+003240     END-READ.
+003250 1300-EXIT.
+003260     EXIT.
+003270*----------------------------------------------------------------
+003280 2000-PROCESS-TRANSACTION.
+003290     IF OT-HEADER-RECORD
+003300         PERFORM 2100-PROCESS-HEADER THRU 2100-EXIT
+003310     ELSE
+003320         PERFORM 2200-PROCESS-LINE THRU 2200-EXIT
+003330     END-IF.
+003340     PERFORM 1300-READ-TRANSACTION THRU 1300-EXIT.
+003350 2000-EXIT.
+003360     EXIT.
+003370*----------------------------------------------------------------
+003380 2100-PROCESS-HEADER.
+003390     IF WS-CURRENT-ORDER-NUMBER NOT = ZERO
+003400         ADD 1 TO WS-GROUPS-SINCE-CKPT
+003410         IF WS-GROUPS-SINCE-CKPT >= WS-CKPT-INTERVAL
+003420             PERFORM 2150-WRITE-CHECKPOINT THRU 2150-EXIT
+003430             MOVE ZERO TO WS-GROUPS-SINCE-CKPT
+003440         END-IF
+003450     END-IF.
+003460     MOVE OT-ORDER-NUMBER TO WS-CURRENT-ORDER-NUMBER.
+003470     MOVE OT-CUSTOMER-ID TO WS-CURRENT-CUSTOMER-ID.
+003480     SET WS-SKIP-ORDER-SWITCH TO 'N'.
+003490     IF THIS-IS-A-RESTART
+003500         AND WS-CURRENT-ORDER-NUMBER <= WS-RESTART-ORDER-NUMBER
+003510         SET SKIP-CURRENT-ORDER TO TRUE
+003520     END-IF.
+003530     SET CURRENT-CUSTOMER-FOUND TO FALSE.
+003540     SEARCH ALL CUSTOMER-TABLE-ENTRY
+003550         WHEN CT-CUSTOMER-ID (CT-IDX) = WS-CURRENT-CUSTOMER-ID
+003560             SET WS-CURRENT-CUST-IDX TO CT-IDX
+003570             SET CURRENT-CUSTOMER-FOUND TO TRUE
+003580     END-SEARCH.
+003590     IF NOT CURRENT-CUSTOMER-FOUND AND NOT SKIP-CURRENT-ORDER
+003600         MOVE SPACE TO REJ-DETAIL-LINE
+003610         MOVE WS-CURRENT-ORDER-NUMBER TO REJ-ORDER-NUMBER
+003620         MOVE WS-CURRENT-CUSTOMER-ID TO REJ-CUSTOMER-ID
+003630         MOVE ZERO TO REJ-PRODUCT-ID
+003640         MOVE 'CUSTOMER NOT ON MASTER' TO REJ-REASON
+003650         WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+003660     END-IF.
+003670 2100-EXIT.
+003680     EXIT.
+003690*----------------------------------------------------------------
+003700 2150-WRITE-CHECKPOINT.
+003710     OPEN OUTPUT CHECKPOINT-FILE.
+003720     SET CKPT-RUN-IN-PROGRESS TO TRUE.
+003730     MOVE WS-CURRENT-ORDER-NUMBER TO CKPT-LAST-ORDER-NUMBER.
+003740     MOVE WS-LINES-APPLIED TO CKPT-LINES-APPLIED.
+003750     MOVE WS-LINES-REJECTED TO CKPT-LINES-REJECTED.
+003760     ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD.
+003770     WRITE CHECKPOINT-RECORD.
+003780     CLOSE CHECKPOINT-FILE.
+003790 2150-EXIT.
+003800     EXIT.
+003810*----------------------------------------------------------------
+003820 2200-PROCESS-LINE.
+003830     IF NOT CURRENT-CUSTOMER-FOUND
+003840         IF NOT SKIP-CURRENT-ORDER
+003850             MOVE SPACE TO REJ-DETAIL-LINE
+003860             MOVE WS-CURRENT-ORDER-NUMBER TO REJ-ORDER-NUMBER
+003870             MOVE WS-CURRENT-CUSTOMER-ID TO REJ-CUSTOMER-ID
+003880             MOVE OT-PRODUCT-ID TO REJ-PRODUCT-ID
+003890             MOVE 'SKIPPED - CUSTOMER NOT ON MASTER' TO REJ-REASON
+003900             WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+003910             ADD 1 TO WS-LINES-REJECTED
+003920         END-IF
+003930         GO TO 2200-EXIT
+003940     END-IF.
+003950     PERFORM 2210-FIND-PRODUCT THRU 2210-EXIT.
+003960 2200-EXIT.
+003970     EXIT.
+003980*----------------------------------------------------------------
+003990 2210-FIND-PRODUCT.
+004000     SET WS-PROD-FOUND-SWITCH TO 'N'.
+004010     MOVE OT-PRODUCT-ID TO PRODUCT-ID.
+004020     READ PRODUCT-FILE
+004030         INVALID KEY
+004040             CONTINUE
+004050         NOT INVALID KEY
+004060             SET WS-PROD-FOUND-SWITCH TO 'Y'
+004070     END-READ.
+004080     IF WS-PROD-FOUND-SWITCH NOT = 'Y'
+004090         IF NOT SKIP-CURRENT-ORDER
+004100             MOVE SPACE TO REJ-DETAIL-LINE
+004110             MOVE WS-CURRENT-ORDER-NUMBER TO REJ-ORDER-NUMBER
+004120             MOVE WS-CURRENT-CUSTOMER-ID TO REJ-CUSTOMER-ID
+004130             MOVE OT-PRODUCT-ID TO REJ-PRODUCT-ID
+004140             MOVE 'PRODUCT NOT ON MASTER' TO REJ-REASON
+004150             WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+004160             ADD 1 TO WS-LINES-REJECTED
+004170         END-IF
+004180         GO TO 2210-EXIT
+004190     END-IF.
+004200     PERFORM 2220-APPLY-LINE THRU 2220-EXIT.
+004210 2210-EXIT.
+004220     EXIT.
+004230*----------------------------------------------------------------
+004240 2220-APPLY-LINE.
+004250     IF NOT SKIP-CURRENT-ORDER
+004260         COMPUTE WS-NEW-QUANTITY =
+004270             QUANTITY-ON-HAND - OT-QUANTITY-ORDERED
+004280         IF WS-NEW-QUANTITY < 0
+004290             MOVE SPACE TO REJ-DETAIL-LINE
+004300             MOVE WS-CURRENT-ORDER-NUMBER TO REJ-ORDER-NUMBER
+004310             MOVE WS-CURRENT-CUSTOMER-ID TO REJ-CUSTOMER-ID
+004320             MOVE OT-PRODUCT-ID TO REJ-PRODUCT-ID
+004330             MOVE 'WOULD DRIVE STOCK NEGATIVE' TO REJ-REASON
+004340             WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+004350             ADD 1 TO WS-LINES-REJECTED
+004360             GO TO 2220-EXIT
+004370         END-IF
+004380         MOVE QUANTITY-ON-HAND TO WS-OLD-QUANTITY-ON-HAND
+004390     END-IF.
+004400     MOVE CT-ACCOUNT-BALANCE (WS-CURRENT-CUST-IDX)
+004410         TO WS-OLD-ACCOUNT-BALANCE.
+004420     COMPUTE WS-EXTENDED-AMOUNT ROUNDED =
+004430         OT-QUANTITY-ORDERED * OT-LINE-UNIT-PRICE.
+004440     ADD WS-EXTENDED-AMOUNT
+004450         TO CT-ACCOUNT-BALANCE (WS-CURRENT-CUST-IDX).
+004460     IF NOT SKIP-CURRENT-ORDER
+004470         MOVE WS-NEW-QUANTITY TO QUANTITY-ON-HAND
+004480         REWRITE PRODUCT-RECORD
+004490         ADD 1 TO WS-LINES-APPLIED
+004500     END-IF.
+004510     PERFORM 2230-WRITE-AUDIT THRU 2230-EXIT.
+004520 2220-EXIT.
+004530     EXIT.
+004540*----------------------------------------------------------------
+004550 2230-WRITE-AUDIT.
+004560     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+004570     ACCEPT WS-AUDIT-TIME FROM TIME.
+004580     IF NOT SKIP-CURRENT-ORDER
+004590         MOVE SPACE TO AUDIT-RECORD
+004600         MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+004610         MOVE 'ORDPOST' TO AUD-SOURCE-PROGRAM
+004620         SET AUD-PRODUCT-MASTER TO TRUE
+004630         MOVE OT-PRODUCT-ID TO AUD-KEY
+004640         MOVE PRODUCT-STATUS TO AUD-OLD-PRODUCT-STATUS
+004650         MOVE PRODUCT-STATUS TO AUD-NEW-PRODUCT-STATUS
+004660         MOVE UNIT-PRICE TO AUD-OLD-UNIT-PRICE
+004670         MOVE UNIT-PRICE TO AUD-NEW-UNIT-PRICE
+004680         MOVE WS-OLD-QUANTITY-ON-HAND TO AUD-OLD-QUANTITY-ON-HAND
+004690         MOVE WS-NEW-QUANTITY TO AUD-NEW-QUANTITY-ON-HAND
+004700         WRITE AUDIT-RECORD
+004710     END-IF.
+004720     MOVE SPACE TO AUDIT-RECORD.
+004730     MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP.
+004740     MOVE 'ORDPOST' TO AUD-SOURCE-PROGRAM.
+004750     SET AUD-CUSTOMER-MASTER TO TRUE.
+004760     MOVE WS-CURRENT-CUSTOMER-ID TO AUD-KEY.
+004770     MOVE CT-CUSTOMER-STATUS (WS-CURRENT-CUST-IDX)
+004780         TO AUD-OLD-CUSTOMER-STATUS.
+004790     MOVE CT-CUSTOMER-STATUS (WS-CURRENT-CUST-IDX)
+004800         TO AUD-NEW-CUSTOMER-STATUS.
+004810     MOVE WS-OLD-ACCOUNT-BALANCE TO AUD-OLD-ACCOUNT-BALANCE.
+004820     MOVE CT-ACCOUNT-BALANCE (WS-CURRENT-CUST-IDX)
+004830         TO AUD-NEW-ACCOUNT-BALANCE.
+004840     WRITE AUDIT-RECORD.
+004850 2230-EXIT.
+004860     EXIT.
+004870*----------------------------------------------------------------
+004880 3000-FINISH-UP.
+004890     OPEN OUTPUT NEW-CUSTOMER-FILE.
+004900     PERFORM 3200-REWRITE-CUSTOMER THRU 3200-EXIT
+004910         VARYING CT-IDX FROM 1 BY 1
+004920         UNTIL CT-IDX > WS-CUSTOMER-COUNT.
+004930     CLOSE NEW-CUSTOMER-FILE.
+004940     MOVE WS-LINES-APPLIED TO REJ-APPLIED-COUNT.
+004950     MOVE WS-LINES-REJECTED TO REJ-REJECTED-COUNT.
+004960     WRITE REJECT-LINE FROM REJ-TOTAL-LINE.
+004970     CLOSE ORDER-TRANS-FILE.
+004980     CLOSE AUDIT-FILE.
+004990     CLOSE REJECT-FILE.
+005000     CLOSE PRODUCT-FILE.
+005010     PERFORM 3050-WRITE-FINAL-CHECKPOINT THRU 3050-EXIT.
+005020 3000-EXIT.
+005030     EXIT.
+005040*----------------------------------------------------------------
+005050 3050-WRITE-FINAL-CHECKPOINT.
+005060     OPEN OUTPUT CHECKPOINT-FILE.
+005070     SET CKPT-RUN-COMPLETE TO TRUE.
+005080     MOVE WS-CURRENT-ORDER-NUMBER TO CKPT-LAST-ORDER-NUMBER.
+005090     MOVE WS-LINES-APPLIED TO CKPT-LINES-APPLIED.
+005100     MOVE WS-LINES-REJECTED TO CKPT-LINES-REJECTED.
+005110     ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD.
+005120     WRITE CHECKPOINT-RECORD.
+005130     CLOSE CHECKPOINT-FILE.
+005140 3050-EXIT.
+005150     EXIT.
+005160*----------------------------------------------------------------
+005170 3200-REWRITE-CUSTOMER.
+005180     MOVE CT-CUSTOMER-ID (CT-IDX)
+005190         TO CUSTOMER-ID OF OLD-CUSTOMER-RECORD.
+005200     MOVE CT-CUSTOMER-NAME (CT-IDX)
+005210         TO CUSTOMER-NAME OF OLD-CUSTOMER-RECORD.
+005220     MOVE CT-STREET (CT-IDX) TO STREET OF OLD-CUSTOMER-RECORD.
+005230     MOVE CT-CITY (CT-IDX) TO CITY OF OLD-CUSTOMER-RECORD.
+005240     MOVE CT-STATE (CT-IDX) TO STATE OF OLD-CUSTOMER-RECORD.
+005250     MOVE CT-ZIP-CODE (CT-IDX)
+005260         TO ZIP-CODE OF OLD-CUSTOMER-RECORD.
+005270     MOVE CT-CUSTOMER-PHONE (CT-IDX)
+005280         TO CUSTOMER-PHONE OF OLD-CUSTOMER-RECORD.
+005290     MOVE CT-CUSTOMER-EMAIL (CT-IDX)
+005300         TO CUSTOMER-EMAIL OF OLD-CUSTOMER-RECORD.
+005310     MOVE CT-ACCOUNT-BALANCE (CT-IDX)
+005320         TO ACCOUNT-BALANCE OF OLD-CUSTOMER-RECORD.
+005330     MOVE CT-CUSTOMER-STATUS (CT-IDX)
+005340         TO CUSTOMER-STATUS OF OLD-CUSTOMER-RECORD.
+005350     MOVE CT-LAST-UPDATE-DATE (CT-IDX)
+005360         TO LAST-UPDATE-DATE OF OLD-CUSTOMER-RECORD.
+005370     WRITE NEW-CUSTOMER-RECORD FROM OLD-CUSTOMER-RECORD.
+005380 3200-EXIT.
+005390     EXIT.
