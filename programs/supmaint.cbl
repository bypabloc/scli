@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SUPMAINT.
+000120 AUTHOR. D-WALSH.
+000130 INSTALLATION. PURCHASING-SYSTEMS.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09 DW   INITIAL VERSION - SUPPLIER MASTER MAINTENANCE
+000200* 2026-08-09 DW   ADDED PAYMENT-TERMS TO THE SUPPLIER RECORD AND
+000210*                 THE ADD/CHANGE TRANSACTION LAYOUT - IT WAS
+000220*                 SPECIFIED FOR THIS MASTER BUT NEVER ADDED
+000230*----------------------------------------------------------------
+000240* THIS PROGRAM APPLIES ADD, CHANGE, AND DEACTIVATE TRANSACTIONS
+000250* AGAINST THE SUPPLIER MASTER AND WRITES A NEW MASTER.  THE OLD
+000260* MASTER AND THE TRANSACTION FILE MUST BOTH BE IN ASCENDING
+000270* SUPPLIER-ID SEQUENCE; THEY ARE MATCHED KEY-FOR-KEY IN THE
+000280* CLASSIC SEQUENTIAL UPDATE STYLE, THE SAME WAY THE REST OF THIS
+000290* SYSTEM'S MASTERS ARE MAINTAINED.  AN ADD FOR A SUPPLIER-ID
+000300* ALREADY ON THE MASTER, OR A CHANGE/DEACTIVATE FOR A
+000310* SUPPLIER-ID NOT ON THE MASTER, IS REFUSED AND WRITTEN TO THE
+000320* REJECT REPORT INSTEAD OF BEING APPLIED.
+000330*----------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT SUPPLIER-FILE ASSIGN TO SUPIN
+000410         ORGANIZATION IS SEQUENTIAL.
+000420     SELECT SUPPLIER-TRANS-FILE ASSIGN TO SUPTRANS
+000430         ORGANIZATION IS SEQUENTIAL.
+000440     SELECT NEW-SUPPLIER-FILE ASSIGN TO SUPOUT
+000450         ORGANIZATION IS SEQUENTIAL.
+000460     SELECT REJECT-FILE ASSIGN TO SUPREJ
+000470         ORGANIZATION IS SEQUENTIAL.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  SUPPLIER-FILE
+000510     RECORDING MODE IS F
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY "supplier.cpy".
+000540 FD  SUPPLIER-TRANS-FILE
+000550     RECORDING MODE IS F
+000560     LABEL RECORDS ARE STANDARD.
+000570 COPY "supptran.cpy".
+000580 FD  NEW-SUPPLIER-FILE
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  NEW-SUPPLIER-RECORD         PIC X(117).
+000620 FD  REJECT-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE OMITTED.
+000650 01  REJECT-LINE                 PIC X(132).
+000660 WORKING-STORAGE SECTION.
+000670*----------------------------------------------------------------
+000680* SWITCHES AND MATCH KEYS
+000690*----------------------------------------------------------------
+000700 77  WS-MASTER-EOF-SWITCH        PIC X(01) VALUE 'N'.
+000710     88  MASTER-END-OF-FILE               VALUE 'Y'.
+000720 77  WS-TRANS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000730     88  TRANS-END-OF-FILE                VALUE 'Y'.
+000740 77  WS-MASTER-KEY               PIC 9(06) VALUE ZERO.
+000750 77  WS-TRANS-KEY                PIC 9(06) VALUE ZERO.
+000760 77  HIGH-KEY-VALUE              PIC 9(06) VALUE 999999.
+000770*----------------------------------------------------------------
+000780* COUNTERS
+000790*----------------------------------------------------------------
+000800 77  WS-ADDED-COUNT              PIC 9(05) COMP VALUE ZERO.
+000810 77  WS-CHANGED-COUNT            PIC 9(05) COMP VALUE ZERO.
+000820 77  WS-DEACTIVATED-COUNT        PIC 9(05) COMP VALUE ZERO.
+000830 77  WS-REJECTED-COUNT           PIC 9(05) COMP VALUE ZERO.
+000840*----------------------------------------------------------------
+000850* REJECT REPORT LINES
+000860*----------------------------------------------------------------
+000870 01  REJ-TITLE-LINE.
+000880     05  FILLER                  PIC X(01) VALUE SPACE.
+000890     05  FILLER                  PIC X(40) VALUE
+000900         'SUPPLIER MAINTENANCE REJECT REPORT'.
+000910 01  REJ-DETAIL-LINE.
+000920     05  FILLER                  PIC X(01) VALUE SPACE.
+000930     05  REJ-TRANS-CODE          PIC X(01).
+000940     05  FILLER                  PIC X(02) VALUE SPACE.
+000950     05  REJ-SUPPLIER-ID         PIC 9(06).
+000960     05  FILLER                  PIC X(02) VALUE SPACE.
+000970     05  REJ-REASON              PIC X(40).
+000980 01  REJ-TOTAL-LINE.
+000990     05  FILLER                  PIC X(01) VALUE SPACE.
+001000     05  FILLER                  PIC X(10) VALUE 'ADDED: '.
+001010     05  REJ-ADDED-COUNT         PIC ZZZZ9.
+001020     05  FILLER                  PIC X(03) VALUE SPACE.
+001030     05  FILLER                  PIC X(10) VALUE 'CHANGED: '.
+001040     05  REJ-CHANGED-COUNT       PIC ZZZZ9.
+001050     05  FILLER                  PIC X(03) VALUE SPACE.
+001060     05  FILLER                  PIC X(14) VALUE 'DEACTIVATED: '.
+001070     05  REJ-DEACT-COUNT         PIC ZZZZ9.
+001080     05  FILLER                  PIC X(03) VALUE SPACE.
+001090     05  FILLER                  PIC X(12) VALUE 'REJECTED: '.
+001100     05  REJ-REJECTED-COUNT      PIC ZZZZ9.
+001110 PROCEDURE DIVISION.
+001120*----------------------------------------------------------------
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001150     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001160         UNTIL MASTER-END-OF-FILE AND TRANS-END-OF-FILE.
+001170     PERFORM 3000-FINISH-UP THRU 3000-EXIT.
+001180     STOP RUN.
+001190*----------------------------------------------------------------
+001200 1000-INITIALIZE.
+001210     OPEN INPUT SUPPLIER-FILE.
+001220     OPEN INPUT SUPPLIER-TRANS-FILE.
+001230     OPEN OUTPUT NEW-SUPPLIER-FILE.
+001240     OPEN OUTPUT REJECT-FILE.
+001250     WRITE REJECT-LINE FROM REJ-TITLE-LINE.
+001260     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+001270     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+001280 1000-EXIT.
+001290     EXIT.
+001300*----------------------------------------------------------------
+001310 1100-READ-MASTER.
+001320     READ SUPPLIER-FILE
+001330         AT END
+001340             SET MASTER-END-OF-FILE TO TRUE
+001350             MOVE HIGH-KEY-VALUE TO WS-MASTER-KEY
+001360         NOT AT END
+001370             MOVE SUPPLIER-ID TO WS-MASTER-KEY
+001380     END-READ.
+001390 1100-EXIT.
+001400     EXIT.
+001410*----------------------------------------------------------------
+001420 1200-READ-TRANS.
+001430     READ SUPPLIER-TRANS-FILE
+001440         AT END
+001450             SET TRANS-END-OF-FILE TO TRUE
+001460             MOVE HIGH-KEY-VALUE TO WS-TRANS-KEY
+001470         NOT AT END
+001480             MOVE ST-SUPPLIER-ID TO WS-TRANS-KEY
+001490     END-READ.
+001500 1200-EXIT.
+001510     EXIT.
+001520*----------------------------------------------------------------
+001530 2000-PROCESS-RECORDS.
+001540     EVALUATE TRUE
+001550         WHEN WS-MASTER-KEY < WS-TRANS-KEY
+001560             PERFORM 2100-KEEP-MASTER THRU 2100-EXIT
+001570         WHEN WS-TRANS-KEY < WS-MASTER-KEY
+001580             PERFORM 2200-PROCESS-NEW-KEY THRU 2200-EXIT
+001590         WHEN OTHER
+001600             PERFORM 2300-PROCESS-MATCHED-KEY THRU 2300-EXIT
+001610     END-EVALUATE.
+001620 2000-EXIT.
+001630     EXIT.
+001640*----------------------------------------------------------------
+001650 2100-KEEP-MASTER.
+001660     WRITE NEW-SUPPLIER-RECORD FROM SUPPLIER-RECORD.
+001670     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+001680 2100-EXIT.
+001690     EXIT.
+001700*----------------------------------------------------------------
+001710 2200-PROCESS-NEW-KEY.
+001720     IF ST-ADD-TRANS
+001730         PERFORM 2210-APPLY-ADD THRU 2210-EXIT
+001740     ELSE
+001750         MOVE SPACE TO REJ-DETAIL-LINE
+001760         MOVE ST-TRANS-CODE TO REJ-TRANS-CODE
+001770         MOVE ST-SUPPLIER-ID TO REJ-SUPPLIER-ID
+001780         MOVE 'SUPPLIER NOT ON MASTER' TO REJ-REASON
+001790         WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+001800         ADD 1 TO WS-REJECTED-COUNT
+001810     END-IF.
+001820     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+001830 2200-EXIT.
+001840     EXIT.
+001850*----------------------------------------------------------------
+001860 2210-APPLY-ADD.
+001870     MOVE ST-SUPPLIER-ID TO SUPPLIER-ID.
+001880     MOVE ST-SUPPLIER-NAME TO SUPPLIER-NAME.
+001890     MOVE ST-STREET TO STREET.
+001900     MOVE ST-CITY TO CITY.
+001910     MOVE ST-STATE TO STATE.
+001920     MOVE ST-ZIP-CODE TO ZIP-CODE.
+001930     MOVE ST-SUPPLIER-PHONE TO SUPPLIER-PHONE.
+001940     MOVE ST-PAYMENT-TERMS TO PAYMENT-TERMS.
+001950     SET ACTIVE-SUPPLIER TO TRUE.
+001960     ACCEPT LAST-UPDATE-DATE FROM DATE YYYYMMDD.
+001970     WRITE NEW-SUPPLIER-RECORD FROM SUPPLIER-RECORD.
+001980     ADD 1 TO WS-ADDED-COUNT.
+001990 2210-EXIT.
+002000     EXIT.
+002010*----------------------------------------------------------------
+002020 2300-PROCESS-MATCHED-KEY.
+002030     IF ST-ADD-TRANS
+002040         MOVE SPACE TO REJ-DETAIL-LINE
+002050         MOVE ST-TRANS-CODE TO REJ-TRANS-CODE
+002060         MOVE ST-SUPPLIER-ID TO REJ-SUPPLIER-ID
+002070         MOVE 'SUPPLIER ALREADY ON MASTER' TO REJ-REASON
+002080         WRITE REJECT-LINE FROM REJ-DETAIL-LINE
+002090         ADD 1 TO WS-REJECTED-COUNT
+002100         WRITE NEW-SUPPLIER-RECORD FROM SUPPLIER-RECORD
+002110     ELSE
+002120         IF ST-CHANGE-TRANS
+002130             PERFORM 2310-APPLY-CHANGE THRU 2310-EXIT
+002140         ELSE
+002150             PERFORM 2320-APPLY-DEACTIVATE THRU 2320-EXIT
+002160         END-IF
+002170         WRITE NEW-SUPPLIER-RECORD FROM SUPPLIER-RECORD
+002180     END-IF.
+002190     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+002200     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+002210 2300-EXIT.
+002220     EXIT.
+002230*----------------------------------------------------------------
+002240 2310-APPLY-CHANGE.
+002250     IF ST-SUPPLIER-NAME NOT = SPACE
+002260         MOVE ST-SUPPLIER-NAME TO SUPPLIER-NAME
+002270     END-IF.
+002280     IF ST-STREET NOT = SPACE
+002290         MOVE ST-STREET TO STREET
+002300     END-IF.
+002310     IF ST-CITY NOT = SPACE
+002320         MOVE ST-CITY TO CITY
+002330     END-IF.
+002340     IF ST-STATE NOT = SPACE
+002350         MOVE ST-STATE TO STATE
+002360     END-IF.
+002370     IF ST-ZIP-CODE NOT = ZERO
+002380         MOVE ST-ZIP-CODE TO ZIP-CODE
+002390     END-IF.
+002400     IF ST-SUPPLIER-PHONE NOT = SPACE
+002410         MOVE ST-SUPPLIER-PHONE TO SUPPLIER-PHONE
+002420     END-IF.
+002430     IF ST-PAYMENT-TERMS NOT = SPACE
+002440         MOVE ST-PAYMENT-TERMS TO PAYMENT-TERMS
+002450     END-IF.
+002460     ACCEPT LAST-UPDATE-DATE FROM DATE YYYYMMDD.
+002470     ADD 1 TO WS-CHANGED-COUNT.
+002480 2310-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------------
+002510 2320-APPLY-DEACTIVATE.
+002520     SET INACTIVE-SUPPLIER TO TRUE.
+002530     ACCEPT LAST-UPDATE-DATE FROM DATE YYYYMMDD.
+002540     ADD 1 TO WS-DEACTIVATED-COUNT.
+002550 2320-EXIT.
+002560     EXIT.
+002570*----------------------------------------------------------------
+002580 3000-FINISH-UP.
+002590     MOVE WS-ADDED-COUNT TO REJ-ADDED-COUNT.
+002600     MOVE WS-CHANGED-COUNT TO REJ-CHANGED-COUNT.
+002610     MOVE WS-DEACTIVATED-COUNT TO REJ-DEACT-COUNT.
+002620     MOVE WS-REJECTED-COUNT TO REJ-REJECTED-COUNT.
+002630     WRITE REJECT-LINE FROM REJ-TOTAL-LINE.
+002640     CLOSE SUPPLIER-FILE.
+002650     CLOSE SUPPLIER-TRANS-FILE.
+002660     CLOSE NEW-SUPPLIER-FILE.
+002670     CLOSE REJECT-FILE.
+002680 3000-EXIT.
+002690     EXIT.
