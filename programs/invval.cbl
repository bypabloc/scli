@@ -0,0 +1,274 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. INVVAL.
+000120 AUTHOR. D-WALSH.
+000130 INSTALLATION. INVENTORY-CONTROL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09 DW   INITIAL VERSION - MONTH-END INVENTORY
+000200*                 VALUATION AND CATEGORY SUMMARY REPORT
+000210*----------------------------------------------------------------
+000220* THIS PROGRAM READS THE PRODUCT MASTER, SORTS IT BY
+000230* PRODUCT-CATEGORY AND PRODUCT-ID, AND PRINTS THE EXTENDED
+000240* VALUE (QUANTITY-ON-HAND TIMES UNIT-PRICE) OF EVERY ITEM,
+000250* SUBTOTALED BY CATEGORY.  A DISCONTINUED ITEM STILL PRINTS
+000260* AND STILL ADDS INTO ITS CATEGORY'S DISCONTINUED SUBTOTAL, BUT
+000270* IS LEFT OUT OF THE CATEGORY'S (AND THE REPORT'S) ACTIVE
+000280* INVENTORY VALUE - A DISCONTINUED ITEM STILL ON THE SHELF IS
+000290* NOT PART OF THE VALUE THE BUSINESS CAN COUNT ON MOVING.  THE
+000300* DISCONTINUED VALUE IS SHOWN ON ITS OWN LINE, BOTH BY CATEGORY
+000310* AND AS A REPORT GRAND TOTAL, SO IT IS VISIBLE WITHOUT BEING
+000320* MIXED INTO THE ACTIVE FIGURE.
+000330*----------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT PRODUCT-FILE ASSIGN TO PRODIN
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS SEQUENTIAL
+000430         RECORD KEY IS PRODUCT-ID.
+000440     SELECT SORT-WORK ASSIGN TO SRTWK01.
+000450     SELECT SORTED-PRODUCT-FILE ASSIGN TO PRODSRT
+000460         ORGANIZATION IS SEQUENTIAL.
+000470     SELECT REPORT-FILE ASSIGN TO INVVALRPT
+000480         ORGANIZATION IS SEQUENTIAL.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  PRODUCT-FILE
+000520     RECORDING MODE IS F
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY "product.cpy".
+000550 SD  SORT-WORK.
+000560 01  SORT-WORK-RECORD.
+000570     05  SW-PRODUCT-ID           PIC 9(08).
+000580     05  SW-PRODUCT-NAME         PIC X(40).
+000590     05  SW-PRODUCT-CATEGORY     PIC X(15).
+000600     05  SW-UNIT-PRICE           PIC 9(05)V99.
+000610     05  SW-QUANTITY-ON-HAND     PIC 9(06).
+000620     05  SW-REORDER-LEVEL        PIC 9(04).
+000630     05  SW-SUPPLIER-ID          PIC 9(06).
+000640     05  SW-PRODUCT-STATUS       PIC X(01).
+000650     05  SW-LAST-ORDERED-DATE    PIC 9(08).
+000660 FD  SORTED-PRODUCT-FILE
+000670     RECORDING MODE IS F
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  SORTED-PRODUCT-RECORD.
+000700     05  SRT-PRODUCT-ID          PIC 9(08).
+000710     05  SRT-PRODUCT-NAME        PIC X(40).
+000720     05  SRT-PRODUCT-CATEGORY    PIC X(15).
+000730     05  SRT-UNIT-PRICE          PIC 9(05)V99.
+000740     05  SRT-QUANTITY-ON-HAND    PIC 9(06).
+000750     05  SRT-REORDER-LEVEL       PIC 9(04).
+000760     05  SRT-SUPPLIER-ID         PIC 9(06).
+000770     05  SRT-PRODUCT-STATUS      PIC X(01).
+000780         88  SRT-ACTIVE-PRODUCT      VALUE 'A'.
+000790         88  SRT-DISCONTINUED        VALUE 'D'.
+000800     05  SRT-LAST-ORDERED-DATE   PIC 9(08).
+000810 FD  REPORT-FILE
+000820     RECORDING MODE IS F
+000830     LABEL RECORDS ARE OMITTED.
+000840 01  REPORT-LINE             PIC X(132).
+000850 WORKING-STORAGE SECTION.
+000860*----------------------------------------------------------------
+000870* SWITCHES AND COUNTERS
+000880*----------------------------------------------------------------
+000890 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+000900     88  END-OF-FILE                        VALUE 'Y'.
+000910 77  WS-FIRST-CAT-SWITCH     PIC X(01)       VALUE 'Y'.
+000920     88  FIRST-CATEGORY                      VALUE 'Y'
+000930         WHEN SET TO FALSE IS 'N'.
+000940 77  WS-LINE-COUNT           PIC 9(03)       VALUE ZERO.
+000950 77  WS-PAGE-COUNT           PIC 9(03)       VALUE ZERO.
+000960 77  WS-PAGE-LINE-MAX        PIC 9(03)       VALUE 055.
+000970 77  WS-SAVE-CATEGORY        PIC X(15)       VALUE SPACE.
+000980 77  WS-EXTENDED-VALUE       PIC 9(09)V99    VALUE ZERO.
+000990*----------------------------------------------------------------
+001000* CATEGORY AND GRAND-TOTAL ACCUMULATORS
+001010*----------------------------------------------------------------
+001020 77  WS-CAT-ACTIVE-VALUE     PIC 9(09)V99    VALUE ZERO.
+001030 77  WS-CAT-DISC-VALUE       PIC 9(09)V99    VALUE ZERO.
+001040 77  WS-GRD-ACTIVE-VALUE     PIC 9(11)V99    VALUE ZERO.
+001050 77  WS-GRD-DISC-VALUE       PIC 9(11)V99    VALUE ZERO.
+001060*----------------------------------------------------------------
+001070* REPORT HEADINGS AND DETAIL LINES
+001080*----------------------------------------------------------------
+001090 01  HDG-TITLE-LINE.
+001100     05  FILLER              PIC X(01)       VALUE SPACE.
+001110     05  FILLER              PIC X(45)       VALUE
+001120         'MONTH-END INVENTORY VALUATION REPORT'.
+001130     05  FILLER              PIC X(10)       VALUE 'PAGE'.
+001140     05  HDG-PAGE-NO         PIC ZZ9.
+001150 01  HDG-CATEGORY-LINE.
+001160     05  FILLER              PIC X(01)       VALUE SPACE.
+001170     05  FILLER              PIC X(11)       VALUE 'CATEGORY: '.
+001180     05  HDG-CATEGORY        PIC X(15).
+001190 01  HDG-COLUMN-LINE.
+001200     05  FILLER              PIC X(01)       VALUE SPACE.
+001210     05  FILLER              PIC X(10)       VALUE 'PRODUCT ID'.
+001220     05  FILLER              PIC X(03)       VALUE SPACE.
+001230     05  FILLER              PIC X(25)       VALUE 'PRODUCT NAME'.
+001240     05  FILLER              PIC X(04)       VALUE 'STAT'.
+001250     05  FILLER              PIC X(03)       VALUE SPACE.
+001260     05  FILLER              PIC X(07)       VALUE 'ON HAND'.
+001270     05  FILLER              PIC X(03)       VALUE SPACE.
+001280     05  FILLER              PIC X(10)       VALUE 'UNIT PRICE'.
+001290     05  FILLER              PIC X(03)       VALUE SPACE.
+001300     05  FILLER              PIC X(14)       VALUE
+001305         'EXTENDED VALUE'.
+001310 01  DTL-LINE.
+001320     05  FILLER              PIC X(01)       VALUE SPACE.
+001330     05  DTL-PRODUCT-ID      PIC 9(08).
+001340     05  FILLER              PIC X(02)       VALUE SPACE.
+001350     05  DTL-PRODUCT-NAME    PIC X(25).
+001360     05  DTL-STATUS          PIC X(04).
+001370     05  FILLER              PIC X(02)       VALUE SPACE.
+001380     05  DTL-QUANTITY        PIC ZZZ,ZZ9.
+001390     05  FILLER              PIC X(02)       VALUE SPACE.
+001400     05  DTL-UNIT-PRICE      PIC ZZ,ZZ9.99.
+001410     05  FILLER              PIC X(02)       VALUE SPACE.
+001420     05  DTL-EXTENDED-VALUE  PIC ZZZ,ZZZ,ZZ9.99.
+001430 01  CAT-ACTIVE-TOTAL-LINE.
+001440     05  FILLER              PIC X(03)       VALUE SPACE.
+001450     05  FILLER              PIC X(37)       VALUE
+001460         'ACTIVE INVENTORY VALUE FOR CATEGORY: '.
+001470     05  CAT-ACTIVE-AMOUNT   PIC ZZZ,ZZZ,ZZ9.99.
+001480 01  CAT-DISC-TOTAL-LINE.
+001490     05  FILLER              PIC X(03)       VALUE SPACE.
+001500     05  FILLER              PIC X(46)       VALUE
+001510         'DISCONTINUED VALUE, EXCLUDED ABOVE, CATEGORY: '.
+001520     05  CAT-DISC-AMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
+001530 01  GRD-ACTIVE-TOTAL-LINE.
+001540     05  FILLER              PIC X(01)       VALUE SPACE.
+001550     05  FILLER              PIC X(30)       VALUE
+001560         'TOTAL ACTIVE INVENTORY VALUE: '.
+001570     05  GRD-ACTIVE-AMOUNT   PIC ZZZ,ZZZ,ZZZ9.99.
+001580 01  GRD-DISC-TOTAL-LINE.
+001590     05  FILLER              PIC X(01)       VALUE SPACE.
+001600     05  FILLER              PIC X(42)       VALUE
+001610         'TOTAL DISCONTINUED VALUE, EXCLUDED ABOVE: '.
+001620     05  GRD-DISC-AMOUNT     PIC ZZZ,ZZZ,ZZZ9.99.
+001630 PROCEDURE DIVISION.
+001640*----------------------------------------------------------------
+001650 0000-MAINLINE.
+001660     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001670     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001680         UNTIL END-OF-FILE.
+001690     PERFORM 3000-FINISH-UP THRU 3000-EXIT.
+001700     STOP RUN.
+001710*----------------------------------------------------------------
+001720 1000-INITIALIZE.
+001730     SORT SORT-WORK
+001740         ON ASCENDING KEY SW-PRODUCT-CATEGORY SW-PRODUCT-ID
+001750         USING PRODUCT-FILE
+001760         GIVING SORTED-PRODUCT-FILE.
+001770     OPEN INPUT SORTED-PRODUCT-FILE.
+001780     OPEN OUTPUT REPORT-FILE.
+001790     PERFORM 1100-READ-PRODUCT THRU 1100-EXIT.
+001800 1000-EXIT.
+001810     EXIT.
+001820*----------------------------------------------------------------
+001830 1100-READ-PRODUCT.
+001840     READ SORTED-PRODUCT-FILE
+001850         AT END
+001860             SET END-OF-FILE TO TRUE
+001870     END-READ.
+001880 1100-EXIT.
+001890     EXIT.
+001900*----------------------------------------------------------------
+001910 2000-PROCESS-RECORD.
+001920     PERFORM 2100-CATEGORY-CHECK THRU 2100-EXIT.
+001930     COMPUTE WS-EXTENDED-VALUE ROUNDED =
+001940         SRT-QUANTITY-ON-HAND * SRT-UNIT-PRICE.
+001950     IF SRT-ACTIVE-PRODUCT
+001960         ADD WS-EXTENDED-VALUE TO WS-CAT-ACTIVE-VALUE
+001970         ADD WS-EXTENDED-VALUE TO WS-GRD-ACTIVE-VALUE
+001980     ELSE
+001990         ADD WS-EXTENDED-VALUE TO WS-CAT-DISC-VALUE
+002000         ADD WS-EXTENDED-VALUE TO WS-GRD-DISC-VALUE
+002010     END-IF.
+002020     PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+002030     PERFORM 1100-READ-PRODUCT THRU 1100-EXIT.
+002040 2000-EXIT.
+002050     EXIT.
+002060*----------------------------------------------------------------
+002070 2100-CATEGORY-CHECK.
+002080     IF FIRST-CATEGORY
+002090         PERFORM 2110-CATEGORY-BREAK THRU 2110-EXIT
+002100     ELSE
+002110         IF SRT-PRODUCT-CATEGORY NOT = WS-SAVE-CATEGORY
+002120             PERFORM 2200-CATEGORY-TOTAL THRU 2200-EXIT
+002130             PERFORM 2110-CATEGORY-BREAK THRU 2110-EXIT
+002140         END-IF
+002150     END-IF.
+002160 2100-EXIT.
+002170     EXIT.
+002180*----------------------------------------------------------------
+002190 2110-CATEGORY-BREAK.
+002200     MOVE SRT-PRODUCT-CATEGORY TO WS-SAVE-CATEGORY.
+002210     MOVE ZERO TO WS-CAT-ACTIVE-VALUE.
+002220     MOVE ZERO TO WS-CAT-DISC-VALUE.
+002230     SET FIRST-CATEGORY TO FALSE.
+002240     PERFORM 2400-PRINT-HEADINGS THRU 2400-EXIT.
+002250 2110-EXIT.
+002260     EXIT.
+002270*----------------------------------------------------------------
+002280 2200-CATEGORY-TOTAL.
+002290     MOVE WS-CAT-ACTIVE-VALUE TO CAT-ACTIVE-AMOUNT.
+002300     WRITE REPORT-LINE FROM CAT-ACTIVE-TOTAL-LINE.
+002310     IF WS-CAT-DISC-VALUE > ZERO
+002320         MOVE WS-CAT-DISC-VALUE TO CAT-DISC-AMOUNT
+002330         WRITE REPORT-LINE FROM CAT-DISC-TOTAL-LINE
+002340     END-IF.
+002350     MOVE SPACE TO REPORT-LINE.
+002360     WRITE REPORT-LINE.
+002370 2200-EXIT.
+002380     EXIT.
+002390*----------------------------------------------------------------
+002400 2300-PRINT-DETAIL.
+002410     MOVE SPACE TO DTL-LINE.
+002420     MOVE SRT-PRODUCT-ID TO DTL-PRODUCT-ID.
+002430     MOVE SRT-PRODUCT-NAME(1:25) TO DTL-PRODUCT-NAME.
+002440     IF SRT-ACTIVE-PRODUCT
+002450         MOVE 'ACT ' TO DTL-STATUS
+002460     ELSE
+002470         MOVE 'DISC' TO DTL-STATUS
+002480     END-IF.
+002490     MOVE SRT-QUANTITY-ON-HAND TO DTL-QUANTITY.
+002500     MOVE SRT-UNIT-PRICE TO DTL-UNIT-PRICE.
+002510     MOVE WS-EXTENDED-VALUE TO DTL-EXTENDED-VALUE.
+002520     WRITE REPORT-LINE FROM DTL-LINE.
+002530     ADD 1 TO WS-LINE-COUNT.
+002540     IF WS-LINE-COUNT > WS-PAGE-LINE-MAX
+002550         PERFORM 2400-PRINT-HEADINGS THRU 2400-EXIT
+002560     END-IF.
+002570 2300-EXIT.
+002580     EXIT.
+002590*----------------------------------------------------------------
+002600 2400-PRINT-HEADINGS.
+002610     ADD 1 TO WS-PAGE-COUNT.
+002620     MOVE ZERO TO WS-LINE-COUNT.
+002630     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+002640     WRITE REPORT-LINE FROM HDG-TITLE-LINE.
+002650     MOVE SRT-PRODUCT-CATEGORY TO HDG-CATEGORY.
+002660     WRITE REPORT-LINE FROM HDG-CATEGORY-LINE.
+002670     WRITE REPORT-LINE FROM HDG-COLUMN-LINE.
+002680 2400-EXIT.
+002690     EXIT.
+002700*----------------------------------------------------------------
+002710 3000-FINISH-UP.
+002720     IF NOT FIRST-CATEGORY
+002730         PERFORM 2200-CATEGORY-TOTAL THRU 2200-EXIT
+002740     END-IF.
+002750     MOVE WS-GRD-ACTIVE-VALUE TO GRD-ACTIVE-AMOUNT.
+002760     WRITE REPORT-LINE FROM GRD-ACTIVE-TOTAL-LINE.
+002770     MOVE WS-GRD-DISC-VALUE TO GRD-DISC-AMOUNT.
+002780     WRITE REPORT-LINE FROM GRD-DISC-TOTAL-LINE.
+002790     CLOSE SORTED-PRODUCT-FILE.
+002800     CLOSE REPORT-FILE.
+002810 3000-EXIT.
+002820     EXIT.
