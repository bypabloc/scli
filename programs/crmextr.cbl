@@ -0,0 +1,104 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CRMEXTR.
+000120 AUTHOR. D-WALSH.
+000130 INSTALLATION. MARKETING-INTERFACES.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09 DW   INITIAL VERSION - CRM/MARKETING EXTRACT FEED
+000200*----------------------------------------------------------------
+000210* THIS PROGRAM BUILDS THE FEED THE MARKETING SYSTEM PICKS UP ON
+000220* ITS OWN SCHEDULE.  IT READS THE CUSTOMER MASTER AND WRITES ONE
+000230* CRM-EXTRACT-RECORD (CRMEXT.CPY) FOR EVERY ACTIVE CUSTOMER WHO
+000240* HAS AN E-MAIL ADDRESS ON FILE; INACTIVE CUSTOMERS AND ACTIVE
+000250* ONES WITH NO E-MAIL ARE LEFT OFF THE FEED ENTIRELY.
+000260*
+000270* THE EXTRACT FILE IS OPENED OUTPUT, SO EACH RUN BUILDS THE FEED
+000280* FRESH FROM WHATEVER IS ON THE CUSTOMER MASTER AT THE TIME -
+000290* THE CUSTOMER MASTER ITSELF IS ONLY READ, NEVER UPDATED, SO THE
+000300* JOB CAN BE RERUN AS OFTEN AS NEEDED (A RESEND AFTER A FAILED
+000310* PICKUP, FOR INSTANCE) WITHOUT ANY CLEANUP STEP AND WITHOUT
+000320* PRODUCING A DIFFERENT RESULT THAN THE FIRST RUN WOULD HAVE.
+000330*----------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CUSTOMER-FILE ASSIGN TO CUSTIN
+000410         ORGANIZATION IS SEQUENTIAL.
+000420     SELECT EXTRACT-FILE ASSIGN TO CRMOUT
+000430         ORGANIZATION IS SEQUENTIAL.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CUSTOMER-FILE
+000470     RECORDING MODE IS F
+000480     LABEL RECORDS ARE STANDARD.
+000490 COPY "customer.cpy".
+000500 FD  EXTRACT-FILE
+000510     RECORDING MODE IS F
+000520     LABEL RECORDS ARE STANDARD.
+000530 COPY "crmext.cpy".
+000540 WORKING-STORAGE SECTION.
+000550*----------------------------------------------------------------
+000560* SWITCHES AND COUNTERS
+000570*----------------------------------------------------------------
+000580 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+000590     88  END-OF-FILE                        VALUE 'Y'.
+000600 77  WS-READ-COUNT           PIC 9(07) COMP  VALUE ZERO.
+000610 77  WS-EXTRACT-COUNT        PIC 9(07) COMP  VALUE ZERO.
+000620 PROCEDURE DIVISION.
+000630*----------------------------------------------------------------
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000660     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+000670         UNTIL END-OF-FILE.
+000680     PERFORM 3000-FINISH-UP THRU 3000-EXIT.
+000690     STOP RUN.
+000700*----------------------------------------------------------------
+000710 1000-INITIALIZE.
+000720     OPEN INPUT CUSTOMER-FILE.
+000730     OPEN OUTPUT EXTRACT-FILE.
+000740     PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT.
+000750 1000-EXIT.
+000760     EXIT.
+000770*----------------------------------------------------------------
+000780 1100-READ-CUSTOMER.
+000790     READ CUSTOMER-FILE
+000800         AT END
+000810             SET END-OF-FILE TO TRUE
+000820     END-READ.
+000830 1100-EXIT.
+000840     EXIT.
+000850*----------------------------------------------------------------
+000860 2000-PROCESS-CUSTOMER.
+000870     ADD 1 TO WS-READ-COUNT.
+000880     IF ACTIVE-CUSTOMER AND CUSTOMER-EMAIL NOT = SPACE
+000890         PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+000900     END-IF.
+000910     PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT.
+000920 2000-EXIT.
+000930     EXIT.
+000940*----------------------------------------------------------------
+000950 2100-WRITE-EXTRACT.
+000960     MOVE SPACE TO CRM-EXTRACT-RECORD.
+000970     MOVE CUSTOMER-ID TO CRM-CUSTOMER-ID.
+000980     MOVE CUSTOMER-NAME TO CRM-CUSTOMER-NAME.
+000990     MOVE CUSTOMER-EMAIL TO CRM-CUSTOMER-EMAIL.
+001000     MOVE CITY TO CRM-CITY.
+001010     MOVE STATE TO CRM-STATE.
+001020     WRITE CRM-EXTRACT-RECORD.
+001030     ADD 1 TO WS-EXTRACT-COUNT.
+001040 2100-EXIT.
+001050     EXIT.
+001060*----------------------------------------------------------------
+001070 3000-FINISH-UP.
+001080     CLOSE CUSTOMER-FILE.
+001090     CLOSE EXTRACT-FILE.
+001100     DISPLAY 'CRMEXTR - CUSTOMERS READ:    ' WS-READ-COUNT.
+001110     DISPLAY 'CRMEXTR - RECORDS EXTRACTED: ' WS-EXTRACT-COUNT.
+001120 3000-EXIT.
+001130     EXIT.
