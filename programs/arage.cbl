@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ARAGE.
+000300 AUTHOR. D-WALSH.
+000400 INSTALLATION. CREDIT-AND-COLLECTIONS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DW   INITIAL VERSION - AR AGING / DUNNING REPORT
+001100*----------------------------------------------------------------
+001200* THIS PROGRAM WALKS THE CUSTOMER MASTER AND BUCKETS
+001300* ACCOUNT-BALANCE BY HOW LONG IT HAS BEEN SINCE LAST-UPDATE-DATE
+001400* (CURRENT, 30, 60, AND 90-PLUS DAYS).  ONLY ACTIVE-CUSTOMER
+001500* RECORDS ARE PRINTED IN THE AGING BODY OF THE REPORT.  ANY
+001600* INACTIVE-CUSTOMER RECORD THAT STILL CARRIES A NONZERO BALANCE
+001700* IS CALLED OUT SEPARATELY SO COLLECTIONS DOES NOT FORGET IT.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CUSTOMER-FILE ASSIGN TO CUSTIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT REPORT-FILE ASSIGN TO ARAGERPT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CUSTOMER-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 COPY "customer.cpy".
+003700 FD  REPORT-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE OMITTED.
+004000 01  REPORT-LINE                PIC X(132).
+004100 WORKING-STORAGE SECTION.
+004200*----------------------------------------------------------------
+004300* SWITCHES, COUNTERS AND WORKING DATE FIELDS
+004400*----------------------------------------------------------------
+004500 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+004600     88  END-OF-FILE                         VALUE 'Y'.
+004700 77  WS-LINE-COUNT               PIC 9(03)   VALUE ZERO.
+004800 77  WS-PAGE-COUNT               PIC 9(03)   VALUE ZERO.
+004900 77  WS-PAGE-LINE-MAX            PIC 9(03)   VALUE 055.
+005000 77  WS-DAYS-SINCE-UPDATE        PIC S9(07)  VALUE ZERO.
+005100 77  WS-AGE-BUCKET               PIC 9(01)   VALUE ZERO.
+005200     88  AGE-CURRENT                         VALUE 1.
+005300     88  AGE-30-DAYS                         VALUE 2.
+005400     88  AGE-60-DAYS                         VALUE 3.
+005500     88  AGE-90-PLUS-DAYS                    VALUE 4.
+005600 77  WS-TODAY-DATE               PIC 9(08)   VALUE ZERO.
+005700*----------------------------------------------------------------
+005800* TOTAL ACCUMULATORS BY AGING BUCKET
+005900*----------------------------------------------------------------
+006000 01  WS-BUCKET-TOTALS.
+006100     05  WS-TOTAL-CURRENT        PIC 9(09)V99 VALUE ZERO.
+006200     05  WS-TOTAL-30             PIC 9(09)V99 VALUE ZERO.
+006300     05  WS-TOTAL-60             PIC 9(09)V99 VALUE ZERO.
+006400     05  WS-TOTAL-90-PLUS        PIC 9(09)V99 VALUE ZERO.
+006500     05  WS-TOTAL-INACTIVE       PIC 9(09)V99 VALUE ZERO.
+006600 77  WS-INACTIVE-COUNT           PIC 9(05) COMP VALUE ZERO.
+006700*----------------------------------------------------------------
+006800* DATE-MATH WORK AREAS (JULIAN-STYLE WHOLE-DAY SUBTRACTION)
+006900*----------------------------------------------------------------
+007000 01  WS-DATE-WORK.
+007100     05  WS-WORK-YEAR            PIC 9(04).
+007200     05  WS-WORK-MONTH           PIC 9(02).
+007300     05  WS-WORK-DAY             PIC 9(02).
+007400 77  WS-TODAY-ORDINAL            PIC 9(07)   VALUE ZERO.
+007500 77  WS-UPDATE-ORDINAL           PIC 9(07)   VALUE ZERO.
+007600*----------------------------------------------------------------
+007700* REPORT HEADINGS AND DETAIL LINES
+007800*----------------------------------------------------------------
+007900 01  HDG-TITLE-LINE.
+008000     05  FILLER                  PIC X(01)  VALUE SPACE.
+008100     05  FILLER                  PIC X(38) VALUE
+008200         'ACCOUNTS RECEIVABLE AGING REPORT'.
+008300     05  FILLER                  PIC X(06) VALUE 'PAGE'.
+008400     05  HDG-PAGE-NO             PIC ZZ9.
+008500 01  HDG-COLUMN-LINE.
+008600     05  FILLER                  PIC X(01)  VALUE SPACE.
+008700     05  FILLER                  PIC X(11) VALUE 'CUSTOMER ID'.
+008800     05  FILLER                  PIC X(02) VALUE SPACE.
+008900     05  FILLER                  PIC X(24) VALUE 'CUSTOMER NAME'.
+009000     05  FILLER                  PIC X(12) VALUE 'LAST UPDATE'.
+009100     05  FILLER                  PIC X(13) VALUE 'CURRENT'.
+009200     05  FILLER                  PIC X(13) VALUE '30 DAYS'.
+009300     05  FILLER                  PIC X(13) VALUE '60 DAYS'.
+009400     05  FILLER                  PIC X(13) VALUE '90+ DAYS'.
+009500 01  DTL-LINE.
+009600     05  FILLER                  PIC X(01)  VALUE SPACE.
+009700     05  DTL-CUSTOMER-ID         PIC 9(10).
+009800     05  FILLER                  PIC X(01)  VALUE SPACE.
+009900     05  DTL-CUSTOMER-NAME       PIC X(24).
+010000     05  DTL-LAST-UPDATE         PIC 9(08).
+010100     05  FILLER                  PIC X(02)  VALUE SPACE.
+010200     05  DTL-CURRENT-AMT         PIC Z,ZZZ,ZZ9.99.
+010300     05  DTL-30-AMT              PIC Z,ZZZ,ZZ9.99.
+010400     05  DTL-60-AMT              PIC Z,ZZZ,ZZ9.99.
+010500     05  DTL-90-AMT              PIC Z,ZZZ,ZZ9.99.
+010600 01  INACT-HDG-LINE.
+010700     05  FILLER                  PIC X(01)  VALUE SPACE.
+010800     05  FILLER                  PIC X(50) VALUE
+010900         'INACTIVE CUSTOMERS WITH AN OPEN BALANCE'.
+011000 01  INACT-DTL-LINE.
+011100     05  FILLER                  PIC X(01)  VALUE SPACE.
+011200     05  INACT-CUSTOMER-ID       PIC 9(10).
+011300     05  FILLER                  PIC X(01)  VALUE SPACE.
+011400     05  INACT-CUSTOMER-NAME     PIC X(30).
+011500     05  FILLER                  PIC X(02)  VALUE SPACE.
+011600     05  INACT-LAST-UPDATE       PIC 9(08).
+011700     05  FILLER                  PIC X(02)  VALUE SPACE.
+011800     05  INACT-BALANCE           PIC Z,ZZZ,ZZ9.99.
+011900 01  TOTAL-LINE-1.
+012000     05  FILLER                  PIC X(01)  VALUE SPACE.
+012100     05  FILLER                  PIC X(39) VALUE
+012200         'TOTALS            CURRENT       30 DAYS'.
+012300 01  TOTAL-DETAIL-LINE.
+012400     05  FILLER                  PIC X(17)  VALUE SPACE.
+012500     05  TOT-CURRENT-AMT         PIC Z,ZZZ,ZZ9.99.
+012600     05  TOT-30-AMT              PIC Z,ZZZ,ZZ9.99.
+012700     05  TOT-60-AMT              PIC Z,ZZZ,ZZ9.99.
+012800     05  TOT-90-AMT              PIC Z,ZZZ,ZZ9.99.
+012900 01  TOTAL-INACTIVE-LINE.
+013000     05  FILLER                  PIC X(01)  VALUE SPACE.
+013100     05  FILLER                  PIC X(36) VALUE
+013200         'TOTAL INACTIVE OPEN BALANCE:'.
+013300     05  TOT-INACTIVE-AMT        PIC Z,ZZZ,ZZ9.99.
+013400     05  FILLER                  PIC X(10) VALUE SPACE.
+013500     05  FILLER                  PIC X(12) VALUE 'ACCOUNTS: '.
+013600     05  TOT-INACTIVE-CNT        PIC ZZZZ9.
+013700 PROCEDURE DIVISION.
+013800*----------------------------------------------------------------
+013900 0000-MAINLINE.
+014000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014100     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+014200         UNTIL END-OF-FILE.
+014300     PERFORM 3000-FINISH-UP THRU 3000-EXIT.
+014400     STOP RUN.
+014500*----------------------------------------------------------------
+014600 1000-INITIALIZE.
+014700     OPEN INPUT CUSTOMER-FILE.
+014800     OPEN OUTPUT REPORT-FILE.
+014900     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+015000     PERFORM 2400-PRINT-HEADINGS THRU 2400-EXIT.
+015100     PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT.
+015200 1000-EXIT.
+015300     EXIT.
+015400*----------------------------------------------------------------
+015500 1100-READ-CUSTOMER.
+015600     READ CUSTOMER-FILE
+015700         AT END
+015800             SET END-OF-FILE TO TRUE
+015900     END-READ.
+016000 1100-EXIT.
+016100     EXIT.
+016200*----------------------------------------------------------------
+016300 2000-PROCESS-RECORD.
+016400     IF ACTIVE-CUSTOMER
+016500         PERFORM 2100-AGE-ACTIVE-RECORD THRU 2100-EXIT
+016600     ELSE
+016700         IF ACCOUNT-BALANCE NOT = ZERO
+016800             PERFORM 2200-PRINT-INACTIVE THRU 2200-EXIT
+016900         END-IF
+017000     END-IF.
+017100     PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT.
+017200 2000-EXIT.
+017300     EXIT.
+017400*----------------------------------------------------------------
+017500 2100-AGE-ACTIVE-RECORD.
+017600     PERFORM 2150-COMPUTE-DAYS-SINCE-UPDATE THRU 2150-EXIT.
+017700     EVALUATE TRUE
+017800         WHEN WS-DAYS-SINCE-UPDATE < 30
+017900             SET AGE-CURRENT TO TRUE
+018000             ADD ACCOUNT-BALANCE TO WS-TOTAL-CURRENT
+018100         WHEN WS-DAYS-SINCE-UPDATE < 60
+018200             SET AGE-30-DAYS TO TRUE
+018300             ADD ACCOUNT-BALANCE TO WS-TOTAL-30
+018400         WHEN WS-DAYS-SINCE-UPDATE < 90
+018500             SET AGE-60-DAYS TO TRUE
+018600             ADD ACCOUNT-BALANCE TO WS-TOTAL-60
+018700         WHEN OTHER
+018800             SET AGE-90-PLUS-DAYS TO TRUE
+018900             ADD ACCOUNT-BALANCE TO WS-TOTAL-90-PLUS
+019000     END-EVALUATE.
+019100     MOVE SPACE TO DTL-LINE.
+019200     MOVE ZERO TO DTL-CURRENT-AMT DTL-30-AMT.
+019210     MOVE ZERO TO DTL-60-AMT DTL-90-AMT.
+019300     MOVE CUSTOMER-ID TO DTL-CUSTOMER-ID.
+019400     MOVE CUSTOMER-NAME(1:24) TO DTL-CUSTOMER-NAME.
+019500     MOVE LAST-UPDATE-DATE TO DTL-LAST-UPDATE.
+019600     EVALUATE TRUE
+019700         WHEN AGE-CURRENT
+019800             MOVE ACCOUNT-BALANCE TO DTL-CURRENT-AMT
+019900         WHEN AGE-30-DAYS
+020000             MOVE ACCOUNT-BALANCE TO DTL-30-AMT
+020100         WHEN AGE-60-DAYS
+020200             MOVE ACCOUNT-BALANCE TO DTL-60-AMT
+020300         WHEN AGE-90-PLUS-DAYS
+020400             MOVE ACCOUNT-BALANCE TO DTL-90-AMT
+020500     END-EVALUATE.
+020600     WRITE REPORT-LINE FROM DTL-LINE.
+020700     ADD 1 TO WS-LINE-COUNT.
+020800     IF WS-LINE-COUNT > WS-PAGE-LINE-MAX
+020900         PERFORM 2400-PRINT-HEADINGS THRU 2400-EXIT
+021000     END-IF.
+021100 2100-EXIT.
+021200     EXIT.
+021300*----------------------------------------------------------------
+021400 2150-COMPUTE-DAYS-SINCE-UPDATE.
+021500     MOVE WS-TODAY-DATE TO WS-DATE-WORK.
+021600     COMPUTE WS-TODAY-ORDINAL =
+021700         (WS-WORK-YEAR * 360) + (WS-WORK-MONTH * 30)
+             + WS-WORK-DAY.
+021800     MOVE LAST-UPDATE-DATE TO WS-DATE-WORK.
+021900     COMPUTE WS-UPDATE-ORDINAL =
+022000         (WS-WORK-YEAR * 360) + (WS-WORK-MONTH * 30)
+             + WS-WORK-DAY.
+022100     COMPUTE WS-DAYS-SINCE-UPDATE =
+022200         WS-TODAY-ORDINAL - WS-UPDATE-ORDINAL.
+022300     IF WS-DAYS-SINCE-UPDATE < 0
+022400         MOVE ZERO TO WS-DAYS-SINCE-UPDATE
+022500     END-IF.
+022600 2150-EXIT.
+022700     EXIT.
+022800*----------------------------------------------------------------
+022900 2200-PRINT-INACTIVE.
+023000     IF WS-INACTIVE-COUNT = ZERO
+023100         MOVE SPACE TO REPORT-LINE
+023200         WRITE REPORT-LINE
+023300         WRITE REPORT-LINE FROM INACT-HDG-LINE
+023400     END-IF.
+023500     MOVE SPACE TO INACT-DTL-LINE.
+023600     MOVE CUSTOMER-ID TO INACT-CUSTOMER-ID.
+023700     MOVE CUSTOMER-NAME(1:30) TO INACT-CUSTOMER-NAME.
+023800     MOVE LAST-UPDATE-DATE TO INACT-LAST-UPDATE.
+023900     MOVE ACCOUNT-BALANCE TO INACT-BALANCE.
+024000     WRITE REPORT-LINE FROM INACT-DTL-LINE.
+024100     ADD 1 TO WS-INACTIVE-COUNT.
+024200     ADD ACCOUNT-BALANCE TO WS-TOTAL-INACTIVE.
+024300 2200-EXIT.
+024400     EXIT.
+024500*----------------------------------------------------------------
+024600 2400-PRINT-HEADINGS.
+024700     ADD 1 TO WS-PAGE-COUNT.
+024800     MOVE ZERO TO WS-LINE-COUNT.
+024900     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+025000     WRITE REPORT-LINE FROM HDG-TITLE-LINE.
+025100     WRITE REPORT-LINE FROM HDG-COLUMN-LINE.
+025200 2400-EXIT.
+025300     EXIT.
+025400*----------------------------------------------------------------
+025500 3000-FINISH-UP.
+025600     MOVE SPACE TO REPORT-LINE.
+025700     WRITE REPORT-LINE.
+025800     WRITE REPORT-LINE FROM TOTAL-LINE-1.
+025900     MOVE WS-TOTAL-CURRENT TO TOT-CURRENT-AMT.
+026000     MOVE WS-TOTAL-30 TO TOT-30-AMT.
+026100     MOVE WS-TOTAL-60 TO TOT-60-AMT.
+026200     MOVE WS-TOTAL-90-PLUS TO TOT-90-AMT.
+026300     WRITE REPORT-LINE FROM TOTAL-DETAIL-LINE.
+026400     IF WS-INACTIVE-COUNT > ZERO
+026500         MOVE SPACE TO REPORT-LINE
+026600         WRITE REPORT-LINE
+026700         MOVE WS-TOTAL-INACTIVE TO TOT-INACTIVE-AMT
+026800         MOVE WS-INACTIVE-COUNT TO TOT-INACTIVE-CNT
+026900         WRITE REPORT-LINE FROM TOTAL-INACTIVE-LINE
+027000     END-IF.
+027100     CLOSE CUSTOMER-FILE.
+027200     CLOSE REPORT-FILE.
+027300 3000-EXIT.
+027400     EXIT.
