@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. REORDER.
+000120 AUTHOR. D-WALSH.
+000130 INSTALLATION. PURCHASING-SYSTEMS.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09 DW   INITIAL VERSION - REORDER POINT REPORT
+000195* 2026-08-09 DW   PRODUCT MASTER IS NOW INDEXED; READ IN KEY
+000196*                 SEQUENCE FOR THE SORT INSTEAD OF SEQUENTIAL
+000200*----------------------------------------------------------------
+000210* THIS PROGRAM READS THE PRODUCT MASTER, SORTS IT BY SUPPLIER-ID
+000220* AND PRODUCT-ID, AND PRINTS A PURCHASE SUGGESTION LIST OF EVERY
+000230* ITEM WHOSE QUANTITY-ON-HAND HAS FALLEN TO OR BELOW ITS
+000240* REORDER-LEVEL.  OUTPUT IS GROUPED BY SUPPLIER-ID SO EACH
+000250* SUPPLIER'S SUGGESTED REORDER LIST PRINTS TOGETHER, WITH
+000260* LAST-ORDERED-DATE SHOWN SO STALE SUPPLIERS CAN BE TOLD APART
+000270* FROM ONES JUST ORDERED FROM.  THE SUPPLIER MASTER IS LOADED
+000280* INTO A TABLE SO EACH GROUP HEADING CAN SHOW THE SUPPLIER'S
+000290* NAME AND PHONE NUMBER INSTEAD OF JUST ITS BARE ID.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-370.
+000340 OBJECT-COMPUTER. IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT PRODUCT-FILE ASSIGN TO PRODIN
+000375         ORGANIZATION IS INDEXED
+000376         ACCESS MODE IS SEQUENTIAL
+000377         RECORD KEY IS PRODUCT-ID.
+000390     SELECT SUPPLIER-FILE ASSIGN TO SUPIN
+000400         ORGANIZATION IS SEQUENTIAL.
+000410     SELECT SORT-WORK ASSIGN TO SRTWK01.
+000420     SELECT SORTED-PRODUCT-FILE ASSIGN TO PRODSRT
+000430         ORGANIZATION IS SEQUENTIAL.
+000440     SELECT REPORT-FILE ASSIGN TO REORDRPT
+000450         ORGANIZATION IS SEQUENTIAL.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  PRODUCT-FILE
+000490     RECORDING MODE IS F
+000500     LABEL RECORDS ARE STANDARD.
+000510 COPY "product.cpy".
+000520 FD  SUPPLIER-FILE
+000530     RECORDING MODE IS F
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY "supplier.cpy".
+000560 SD  SORT-WORK.
+000570 01  SORT-WORK-RECORD.
+000580     05  SW-PRODUCT-ID           PIC 9(08).
+000590     05  SW-PRODUCT-NAME         PIC X(40).
+000600     05  SW-PRODUCT-CATEGORY     PIC X(15).
+000610     05  SW-UNIT-PRICE           PIC 9(05)V99.
+000620     05  SW-QUANTITY-ON-HAND     PIC 9(06).
+000630     05  SW-REORDER-LEVEL        PIC 9(04).
+000640     05  SW-SUPPLIER-ID          PIC 9(06).
+000650     05  SW-PRODUCT-STATUS       PIC X(01).
+000660     05  SW-LAST-ORDERED-DATE    PIC 9(08).
+000670 FD  SORTED-PRODUCT-FILE
+000680     RECORDING MODE IS F
+000690     LABEL RECORDS ARE STANDARD.
+000700 01  SORTED-PRODUCT-RECORD.
+000710     05  SRT-PRODUCT-ID          PIC 9(08).
+000720     05  SRT-PRODUCT-NAME        PIC X(40).
+000730     05  SRT-PRODUCT-CATEGORY    PIC X(15).
+000740     05  SRT-UNIT-PRICE          PIC 9(05)V99.
+000750     05  SRT-QUANTITY-ON-HAND    PIC 9(06).
+000760     05  SRT-REORDER-LEVEL       PIC 9(04).
+000770     05  SRT-SUPPLIER-ID         PIC 9(06).
+000780     05  SRT-PRODUCT-STATUS      PIC X(01).
+000790     05  SRT-LAST-ORDERED-DATE   PIC 9(08).
+000800 FD  REPORT-FILE
+000810     RECORDING MODE IS F
+000820     LABEL RECORDS ARE OMITTED.
+000830 01  REPORT-LINE             PIC X(132).
+000840 WORKING-STORAGE SECTION.
+000850*----------------------------------------------------------------
+000860* SWITCHES AND COUNTERS
+000870*----------------------------------------------------------------
+000880 77  WS-EOF-SWITCH           PIC X(01)       VALUE 'N'.
+000890     88  END-OF-FILE                        VALUE 'Y'.
+000900 77  WS-FIRST-GROUP-SWITCH   PIC X(01)       VALUE 'Y'.
+000910     88  FIRST-GROUP                        VALUE 'Y'
+000920         WHEN SET TO FALSE IS 'N'.
+000930 77  WS-LINE-COUNT           PIC 9(03)       VALUE ZERO.
+000940 77  WS-PAGE-COUNT           PIC 9(03)       VALUE ZERO.
+000950 77  WS-PAGE-LINE-MAX        PIC 9(03)       VALUE 055.
+000960 77  WS-ITEM-COUNT           PIC 9(05) COMP  VALUE ZERO.
+000970 77  WS-SUPPLIER-ITEM-COUNT  PIC 9(05) COMP  VALUE ZERO.
+000980 77  WS-SAVE-SUPPLIER-ID     PIC 9(06)       VALUE ZERO.
+000990*----------------------------------------------------------------
+001000* SUPPLIER MASTER TABLE - LOADED IN FULL FROM SUPPLIER-FILE
+001010*----------------------------------------------------------------
+001020 01  SUPPLIER-TABLE-AREA.
+001030     05  WS-SUPPLIER-COUNT   PIC 9(05) COMP  VALUE ZERO.
+001040     05  SUPPLIER-TABLE-ENTRY OCCURS 2000 TIMES
+001050             ASCENDING KEY IS SP-SUPPLIER-ID
+001060             INDEXED BY SP-IDX.
+001070         10  SP-SUPPLIER-ID      PIC 9(06).
+001080         10  SP-SUPPLIER-NAME    PIC X(30).
+001090         10  SP-SUPPLIER-PHONE   PIC X(10).
+001100 77  WS-SUPPLIER-FOUND-SWITCH PIC X(01)      VALUE 'N'.
+001110*----------------------------------------------------------------
+001120* REPORT HEADINGS AND DETAIL LINES
+001130*----------------------------------------------------------------
+001140 01  HDG-TITLE-LINE.
+001150     05  FILLER              PIC X(01)       VALUE SPACE.
+001160     05  FILLER              PIC X(40)       VALUE
+001170         'PURCHASE REORDER SUGGESTION REPORT'.
+001180     05  FILLER              PIC X(10)       VALUE 'PAGE'.
+001190     05  HDG-PAGE-NO         PIC ZZ9.
+001200 01  HDG-SUPPLIER-LINE.
+001210     05  FILLER              PIC X(01)       VALUE SPACE.
+001220     05  FILLER              PIC X(14) VALUE 'SUPPLIER ID: '.
+001230     05  HDG-SUPPLIER-ID     PIC 9(06).
+001240     05  FILLER              PIC X(02)       VALUE SPACE.
+001250     05  HDG-SUPPLIER-NAME   PIC X(30).
+001260     05  FILLER              PIC X(08) VALUE 'PHONE: '.
+001270     05  HDG-SUPPLIER-PHONE  PIC X(10).
+001280 01  HDG-COLUMN-LINE.
+001290     05  FILLER              PIC X(01)       VALUE SPACE.
+001300     05  FILLER              PIC X(10)       VALUE 'PRODUCT ID'.
+001310     05  FILLER              PIC X(03)       VALUE SPACE.
+001320     05  FILLER              PIC X(25)       VALUE 'PRODUCT NAME'.
+001330     05  FILLER              PIC X(06)       VALUE 'ON HND'.
+001340     05  FILLER              PIC X(03)       VALUE SPACE.
+001350     05  FILLER              PIC X(06)       VALUE 'REORD '.
+001360     05  FILLER              PIC X(03)       VALUE SPACE.
+001370     05  FILLER              PIC X(11)       VALUE 'LAST ORDER'.
+001380 01  DTL-LINE.
+001390     05  FILLER              PIC X(01)       VALUE SPACE.
+001400     05  DTL-PRODUCT-ID      PIC 9(08).
+001410     05  FILLER              PIC X(02)       VALUE SPACE.
+001420     05  DTL-PRODUCT-NAME    PIC X(25).
+001430     05  DTL-QUANTITY        PIC ZZZ,ZZ9.
+001440     05  FILLER              PIC X(02)       VALUE SPACE.
+001450     05  DTL-REORDER-LEVEL   PIC ZZZ9.
+001460     05  FILLER              PIC X(02)       VALUE SPACE.
+001470     05  DTL-LAST-ORDERED    PIC 9(08).
+001480 01  SUP-TOTAL-LINE.
+001490     05  FILLER              PIC X(03)       VALUE SPACE.
+001500     05  FILLER              PIC X(20)       VALUE
+001510         'ITEMS TO REORDER: '.
+001520     05  SUP-TOTAL-COUNT     PIC ZZ9.
+001530 01  GRAND-TOTAL-LINE.
+001540     05  FILLER              PIC X(01)       VALUE SPACE.
+001550     05  FILLER              PIC X(32)       VALUE
+001560         'TOTAL ITEMS BELOW REORDER POINT:'.
+001570     05  GRD-TOTAL-COUNT     PIC ZZZZ9.
+001580 PROCEDURE DIVISION.
+001590*----------------------------------------------------------------
+001600 0000-MAINLINE.
+001610     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001620     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001630         UNTIL END-OF-FILE.
+001640     PERFORM 3000-FINISH-UP THRU 3000-EXIT.
+001650     STOP RUN.
+001660*----------------------------------------------------------------
+001670 1000-INITIALIZE.
+001680     SORT SORT-WORK
+001690         ON ASCENDING KEY SW-SUPPLIER-ID SW-PRODUCT-ID
+001700         USING PRODUCT-FILE
+001710         GIVING SORTED-PRODUCT-FILE.
+001720     OPEN INPUT SORTED-PRODUCT-FILE.
+001730     OPEN OUTPUT REPORT-FILE.
+001740     PERFORM 1050-LOAD-SUPPLIER-TABLE THRU 1050-EXIT.
+001750     PERFORM 1100-READ-PRODUCT THRU 1100-EXIT.
+001760 1000-EXIT.
+001770     EXIT.
+001780*----------------------------------------------------------------
+001790 1050-LOAD-SUPPLIER-TABLE.
+001800     OPEN INPUT SUPPLIER-FILE.
+001810     SET WS-EOF-SWITCH TO 'N'.
+001820     READ SUPPLIER-FILE
+001830         AT END
+001840             SET END-OF-FILE TO TRUE
+001850     END-READ.
+001860     PERFORM 1060-LOAD-SUPPLIER-ENTRY THRU 1060-EXIT
+001870         UNTIL END-OF-FILE.
+001880     CLOSE SUPPLIER-FILE.
+001890     SET WS-EOF-SWITCH TO 'N'.
+001900 1050-EXIT.
+001910     EXIT.
+001920*----------------------------------------------------------------
+001930 1060-LOAD-SUPPLIER-ENTRY.
+001940     ADD 1 TO WS-SUPPLIER-COUNT.
+001950     SET SP-IDX TO WS-SUPPLIER-COUNT.
+001960     MOVE SUPPLIER-ID OF SUPPLIER-RECORD
+001965         TO SP-SUPPLIER-ID (SP-IDX).
+001970     MOVE SUPPLIER-NAME TO SP-SUPPLIER-NAME (SP-IDX).
+001980     MOVE SUPPLIER-PHONE TO SP-SUPPLIER-PHONE (SP-IDX).
+001990     READ SUPPLIER-FILE
+002000         AT END
+002010             SET END-OF-FILE TO TRUE
+002020     END-READ.
+002030 1060-EXIT.
+002040     EXIT.
+002050*----------------------------------------------------------------
+002060 1100-READ-PRODUCT.
+002070     READ SORTED-PRODUCT-FILE
+002080         AT END
+002090             SET END-OF-FILE TO TRUE
+002100     END-READ.
+002110 1100-EXIT.
+002120     EXIT.
+002130*----------------------------------------------------------------
+002140 2000-PROCESS-RECORD.
+002150     IF SRT-QUANTITY-ON-HAND NOT > SRT-REORDER-LEVEL
+002160         PERFORM 2100-SUPPLIER-CHECK THRU 2100-EXIT
+002170         PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+002180         ADD 1 TO WS-ITEM-COUNT WS-SUPPLIER-ITEM-COUNT
+002190     END-IF.
+002200     PERFORM 1100-READ-PRODUCT THRU 1100-EXIT.
+002210 2000-EXIT.
+002220     EXIT.
+002230*----------------------------------------------------------------
+002240 2100-SUPPLIER-CHECK.
+002250     IF FIRST-GROUP
+002260         PERFORM 2110-SUPPLIER-BREAK THRU 2110-EXIT
+002270     ELSE
+002280         IF SRT-SUPPLIER-ID NOT = WS-SAVE-SUPPLIER-ID
+002290             PERFORM 2200-SUPPLIER-TOTAL THRU 2200-EXIT
+002300             PERFORM 2110-SUPPLIER-BREAK THRU 2110-EXIT
+002310         END-IF
+002320     END-IF.
+002330 2100-EXIT.
+002340     EXIT.
+002350*----------------------------------------------------------------
+002360 2110-SUPPLIER-BREAK.
+002370     MOVE SRT-SUPPLIER-ID TO WS-SAVE-SUPPLIER-ID.
+002380     MOVE ZERO TO WS-SUPPLIER-ITEM-COUNT.
+002390     SET FIRST-GROUP TO FALSE.
+002400     PERFORM 2400-PRINT-HEADINGS THRU 2400-EXIT.
+002410 2110-EXIT.
+002420     EXIT.
+002430*----------------------------------------------------------------
+002440 2200-SUPPLIER-TOTAL.
+002450     MOVE WS-SUPPLIER-ITEM-COUNT TO SUP-TOTAL-COUNT.
+002460     WRITE REPORT-LINE FROM SUP-TOTAL-LINE.
+002470     MOVE SPACE TO REPORT-LINE.
+002480     WRITE REPORT-LINE.
+002490 2200-EXIT.
+002500     EXIT.
+002510*----------------------------------------------------------------
+002520 2300-PRINT-DETAIL.
+002530     MOVE SPACE TO DTL-LINE.
+002540     MOVE SRT-PRODUCT-ID TO DTL-PRODUCT-ID.
+002550     MOVE SRT-PRODUCT-NAME(1:25) TO DTL-PRODUCT-NAME.
+002560     MOVE SRT-QUANTITY-ON-HAND TO DTL-QUANTITY.
+002570     MOVE SRT-REORDER-LEVEL TO DTL-REORDER-LEVEL.
+002580     MOVE SRT-LAST-ORDERED-DATE TO DTL-LAST-ORDERED.
+002590     WRITE REPORT-LINE FROM DTL-LINE.
+002600     ADD 1 TO WS-LINE-COUNT.
+002610     IF WS-LINE-COUNT > WS-PAGE-LINE-MAX
+002620         PERFORM 2400-PRINT-HEADINGS THRU 2400-EXIT
+002630     END-IF.
+002640 2300-EXIT.
+002650     EXIT.
+002660*----------------------------------------------------------------
+002670 2400-PRINT-HEADINGS.
+002680     ADD 1 TO WS-PAGE-COUNT.
+002690     MOVE ZERO TO WS-LINE-COUNT.
+002700     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+002710     WRITE REPORT-LINE FROM HDG-TITLE-LINE.
+002720     MOVE SRT-SUPPLIER-ID TO HDG-SUPPLIER-ID.
+002725     PERFORM 2450-FIND-SUPPLIER THRU 2450-EXIT.
+002730     WRITE REPORT-LINE FROM HDG-SUPPLIER-LINE.
+002740     WRITE REPORT-LINE FROM HDG-COLUMN-LINE.
+002750 2400-EXIT.
+002760     EXIT.
+002761*----------------------------------------------------------------
+002762 2450-FIND-SUPPLIER.
+002763     SET WS-SUPPLIER-FOUND-SWITCH TO 'N'.
+002764     SEARCH ALL SUPPLIER-TABLE-ENTRY
+002765         WHEN SP-SUPPLIER-ID (SP-IDX) = SRT-SUPPLIER-ID
+002766             SET WS-SUPPLIER-FOUND-SWITCH TO 'Y'
+002767     END-SEARCH.
+002768     IF WS-SUPPLIER-FOUND-SWITCH = 'Y'
+002769         MOVE SP-SUPPLIER-NAME (SP-IDX) TO HDG-SUPPLIER-NAME
+002770         MOVE SP-SUPPLIER-PHONE (SP-IDX) TO HDG-SUPPLIER-PHONE
+002771     ELSE
+002772         MOVE 'SUPPLIER NOT ON FILE' TO HDG-SUPPLIER-NAME
+002773         MOVE SPACE TO HDG-SUPPLIER-PHONE
+002774     END-IF.
+002775 2450-EXIT.
+002776     EXIT.
+002777*----------------------------------------------------------------
+002780 3000-FINISH-UP.
+002790     IF NOT FIRST-GROUP
+002800         PERFORM 2200-SUPPLIER-TOTAL THRU 2200-EXIT
+002810     END-IF.
+002820     MOVE WS-ITEM-COUNT TO GRD-TOTAL-COUNT.
+002830     WRITE REPORT-LINE FROM GRAND-TOTAL-LINE.
+002840     CLOSE SORTED-PRODUCT-FILE.
+002850     CLOSE REPORT-FILE.
+002860 3000-EXIT.
+002870     EXIT.
