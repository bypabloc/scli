@@ -0,0 +1,195 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AUDRPT.
+000300 AUTHOR. D-WALSH.
+000400 INSTALLATION. ORDER-PROCESSING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DW   INITIAL VERSION - AUDIT TRAIL INQUIRY REPORT
+001100*----------------------------------------------------------------
+001200* THIS PROGRAM LISTS THE BEFORE/AFTER CHANGE AUDIT TRAIL WRITTEN
+001300* BY ORDPOST (AND ANY OTHER PROGRAM THAT MAINTAINS AUDIT-FILE)
+001400* FOR A SINGLE SELECTION KEY.  THE SELECTION CRITERIA - WHICH
+001500* MASTER (CUSTOMER OR PRODUCT) AND WHICH KEY VALUE - ARE READ
+001600* FROM A ONE-RECORD SELECTION FILE SO THE SAME PROGRAM SERVES
+001700* ANY CUSTOMER-ID OR PRODUCT-ID WITHOUT RECOMPILING.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT AUDIT-FILE ASSIGN TO AUDITIN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT SELECTION-FILE ASSIGN TO AUDSEL
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT REPORT-FILE ASSIGN TO AUDRPTOUT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY "audit.cpy".
+003900 FD  SELECTION-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  SELECTION-RECORD.
+004300     05  SEL-MASTER-TYPE         PIC X(01).
+004400     05  SEL-KEY                 PIC 9(10).
+004500 FD  REPORT-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE OMITTED.
+004800 01  REPORT-LINE                 PIC X(132).
+004900 WORKING-STORAGE SECTION.
+005000*----------------------------------------------------------------
+005100* SWITCHES, SELECTION CRITERIA, AND COUNTERS
+005200*----------------------------------------------------------------
+005300 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+005400     88  END-OF-FILE                         VALUE 'Y'.
+005500 77  WS-PAGE-COUNT               PIC 9(03)   VALUE ZERO.
+005600 77  WS-MATCH-COUNT              PIC 9(05) COMP VALUE ZERO.
+005700 01  WS-SELECTION.
+005800     05  WS-SEL-MASTER-TYPE      PIC X(01).
+005900     05  WS-SEL-KEY              PIC 9(10).
+006000*----------------------------------------------------------------
+006100* REPORT HEADINGS AND DETAIL LINES
+006200*----------------------------------------------------------------
+006300 01  HDG-TITLE-LINE.
+006400     05  FILLER                  PIC X(01) VALUE SPACE.
+006500     05  FILLER                  PIC X(32) VALUE
+006600         'MASTER CHANGE AUDIT TRAIL REPORT'.
+006700     05  FILLER                  PIC X(06) VALUE 'PAGE'.
+006800     05  HDG-PAGE-NO             PIC ZZ9.
+006900 01  HDG-SELECTION-LINE.
+007000     05  FILLER                  PIC X(01) VALUE SPACE.
+007100     05  FILLER                  PIC X(16) VALUE
+007200         'SELECTED MASTER:'.
+007300     05  HDG-MASTER-NAME         PIC X(10).
+007400     05  FILLER                  PIC X(06) VALUE 'KEY: '.
+007500     05  HDG-KEY                 PIC 9(10).
+007600 01  HDG-COLUMN-LINE.
+007700     05  FILLER                  PIC X(01) VALUE SPACE.
+007800     05  FILLER                  PIC X(15) VALUE 'TIMESTAMP'.
+007900     05  FILLER                  PIC X(09) VALUE 'SOURCE'.
+008000     05  FILLER                  PIC X(09) VALUE 'OLD STAT'.
+008100     05  FILLER                  PIC X(09) VALUE 'NEW STAT'.
+008200     05  FILLER                  PIC X(14) VALUE 'OLD AMT/PRICE'.
+008300     05  FILLER                  PIC X(14) VALUE 'NEW AMT/PRICE'.
+008400     05  FILLER                  PIC X(10) VALUE 'OLD QTY'.
+008500     05  FILLER                  PIC X(10) VALUE 'NEW QTY'.
+008600 01  DTL-LINE.
+008700     05  FILLER                  PIC X(01) VALUE SPACE.
+008800     05  DTL-TIMESTAMP           PIC 9(14).
+008900     05  FILLER                  PIC X(01) VALUE SPACE.
+009000     05  DTL-SOURCE              PIC X(08).
+009100     05  FILLER                  PIC X(01) VALUE SPACE.
+009200     05  DTL-OLD-STATUS          PIC X(01).
+009300     05  FILLER                  PIC X(07) VALUE SPACE.
+009400     05  DTL-NEW-STATUS          PIC X(01).
+009500     05  FILLER                  PIC X(07) VALUE SPACE.
+009600     05  DTL-OLD-AMOUNT          PIC Z,ZZZ,ZZ9.99.
+009700     05  FILLER                  PIC X(02) VALUE SPACE.
+009800     05  DTL-NEW-AMOUNT          PIC Z,ZZZ,ZZ9.99.
+009900     05  FILLER                  PIC X(02) VALUE SPACE.
+010000     05  DTL-OLD-QTY             PIC ZZZ,ZZ9.
+010100     05  FILLER                  PIC X(02) VALUE SPACE.
+010200     05  DTL-NEW-QTY             PIC ZZZ,ZZ9.
+010300 01  NO-MATCH-LINE.
+010400     05  FILLER                  PIC X(01) VALUE SPACE.
+010500     05  FILLER                  PIC X(45) VALUE
+010600         'NO AUDIT TRAIL ENTRIES FOUND FOR THIS KEY'.
+010700 PROCEDURE DIVISION.
+010800*----------------------------------------------------------------
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011100     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+011200         UNTIL END-OF-FILE.
+011300     PERFORM 3000-FINISH-UP THRU 3000-EXIT.
+011400     STOP RUN.
+011500*----------------------------------------------------------------
+011600 1000-INITIALIZE.
+011700     OPEN INPUT AUDIT-FILE.
+011800     OPEN INPUT SELECTION-FILE.
+011900     OPEN OUTPUT REPORT-FILE.
+012000     READ SELECTION-FILE
+012100         AT END
+012200             MOVE 'P' TO WS-SEL-MASTER-TYPE
+012300             MOVE ZERO TO WS-SEL-KEY
+012400         NOT AT END
+012500             MOVE SEL-MASTER-TYPE TO WS-SEL-MASTER-TYPE
+012600             MOVE SEL-KEY TO WS-SEL-KEY
+012700     END-READ.
+012800     CLOSE SELECTION-FILE.
+012900     PERFORM 2400-PRINT-HEADINGS THRU 2400-EXIT.
+013000     PERFORM 1100-READ-AUDIT THRU 1100-EXIT.
+013100 1000-EXIT.
+013200     EXIT.
+013300*----------------------------------------------------------------
+013400 1100-READ-AUDIT.
+013500     READ AUDIT-FILE
+013600         AT END
+013700             SET END-OF-FILE TO TRUE
+013800     END-READ.
+013900 1100-EXIT.
+014000     EXIT.
+014100*----------------------------------------------------------------
+014200 2000-PROCESS-RECORD.
+014300     IF AUD-MASTER-TYPE = WS-SEL-MASTER-TYPE
+014400         AND AUD-KEY = WS-SEL-KEY
+014500         PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT
+014600     END-IF.
+014700     PERFORM 1100-READ-AUDIT THRU 1100-EXIT.
+014800 2000-EXIT.
+014900     EXIT.
+015000*----------------------------------------------------------------
+015100 2100-PRINT-DETAIL.
+015200     MOVE SPACE TO DTL-LINE.
+015300     MOVE AUD-TIMESTAMP TO DTL-TIMESTAMP.
+015400     MOVE AUD-SOURCE-PROGRAM TO DTL-SOURCE.
+015500     IF AUD-CUSTOMER-MASTER
+015600         MOVE AUD-OLD-CUSTOMER-STATUS TO DTL-OLD-STATUS
+015700         MOVE AUD-NEW-CUSTOMER-STATUS TO DTL-NEW-STATUS
+015800         MOVE AUD-OLD-ACCOUNT-BALANCE TO DTL-OLD-AMOUNT
+015900         MOVE AUD-NEW-ACCOUNT-BALANCE TO DTL-NEW-AMOUNT
+016000         MOVE ZERO TO DTL-OLD-QTY
+016100         MOVE ZERO TO DTL-NEW-QTY
+016200     ELSE
+016300         MOVE AUD-OLD-PRODUCT-STATUS TO DTL-OLD-STATUS
+016400         MOVE AUD-NEW-PRODUCT-STATUS TO DTL-NEW-STATUS
+016500         MOVE AUD-OLD-UNIT-PRICE TO DTL-OLD-AMOUNT
+016600         MOVE AUD-NEW-UNIT-PRICE TO DTL-NEW-AMOUNT
+016700         MOVE AUD-OLD-QUANTITY-ON-HAND TO DTL-OLD-QTY
+016800         MOVE AUD-NEW-QUANTITY-ON-HAND TO DTL-NEW-QTY
+016900     END-IF.
+017000     WRITE REPORT-LINE FROM DTL-LINE.
+017100     ADD 1 TO WS-MATCH-COUNT.
+017200 2100-EXIT.
+017300     EXIT.
+017400*----------------------------------------------------------------
+017500 2400-PRINT-HEADINGS.
+017600     ADD 1 TO WS-PAGE-COUNT.
+017700     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+017800     WRITE REPORT-LINE FROM HDG-TITLE-LINE.
+017900     IF WS-SEL-MASTER-TYPE = 'C'
+018000         MOVE 'CUSTOMER' TO HDG-MASTER-NAME
+018100     ELSE
+018200         MOVE 'PRODUCT' TO HDG-MASTER-NAME
+018300     END-IF.
+018400     MOVE WS-SEL-KEY TO HDG-KEY.
+018500     WRITE REPORT-LINE FROM HDG-SELECTION-LINE.
+018600     WRITE REPORT-LINE FROM HDG-COLUMN-LINE.
+018700 2400-EXIT.
+018800     EXIT.
+018900*----------------------------------------------------------------
+019000 3000-FINISH-UP.
+019100     IF WS-MATCH-COUNT = ZERO
+019200         WRITE REPORT-LINE FROM NO-MATCH-LINE
+019300     END-IF.
+019400     CLOSE AUDIT-FILE.
+019500     CLOSE REPORT-FILE.
+019600 3000-EXIT.
+019700     EXIT.
